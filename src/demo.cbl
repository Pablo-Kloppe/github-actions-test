@@ -15,6 +15,9 @@
        01 WS-RESTA                PIC S9(05).
        01 WS-MULTIPLICACION       PIC 9(08).
        01 WS-DIVISION             PIC 9(04)V99.
+       01 WS-TASA-IVA             PIC 9(02)V99 VALUE 21,00.
+       01 WS-IMPORTE-IVA          PIC 9(08)V99.
+       01 WS-TOTAL-FACTURA        PIC 9(09)V99.
        01 WS-MENSAJE-BIENVENIDA   PIC X(50) VALUE
            "Bienvenido al programa demo de COBOL!".
 
@@ -34,7 +37,7 @@
            STOP RUN.
 
        CALCULAR-OPERACIONES.
-      *    REALIZA LAS OPERACIONES MATEMATICAS BASICAS
+      *>   REALIZA LAS OPERACIONES MATEMATICAS BASICAS
            COMPUTE WS-SUMA = WS-NUMERO-UNO + WS-NUMERO-DOS.
            COMPUTE WS-RESTA = WS-NUMERO-UNO - WS-NUMERO-DOS.
            COMPUTE WS-MULTIPLICACION = WS-NUMERO-UNO * WS-NUMERO-DOS.
@@ -45,11 +48,21 @@
                MOVE ZERO TO WS-DIVISION
            END-IF.
 
+      *>   APLICA EL IVA A LA MULTIPLICACION COMO SI FUERA EL TOTAL
+      *>   DE UNA FACTURA FICTICIA, PARA ILUSTRAR UN COMPUTE CON TASA
+           COMPUTE WS-IMPORTE-IVA =
+               WS-MULTIPLICACION * WS-TASA-IVA / 100.
+           COMPUTE WS-TOTAL-FACTURA =
+               WS-MULTIPLICACION + WS-IMPORTE-IVA.
+
        MOSTRAR-RESULTADOS.
-      *    MUESTRA LOS RESULTADOS DE LAS OPERACIONES
+      *>   MUESTRA LOS RESULTADOS DE LAS OPERACIONES
            DISPLAY "Suma: " WS-SUMA.
            DISPLAY "Resta: " WS-RESTA.
            DISPLAY "Multiplicación: " WS-MULTIPLICACION.
            DISPLAY "División: " WS-DIVISION.
+           DISPLAY "Tasa IVA aplicada: " WS-TASA-IVA "%".
+           DISPLAY "Importe IVA (factura ficticia): " WS-IMPORTE-IVA.
+           DISPLAY "Total factura con IVA: " WS-TOTAL-FACTURA.
 
        END PROGRAM DEMO.

@@ -1,65 +1,118 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO "fibonacci.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01  OUT-REC         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       *---------------------------------------------------------------*
-       * Numero de terminos a mostrar en la serie                      *
-       *---------------------------------------------------------------*
+       *> Numero de terminos a mostrar en la serie
        77  N               PIC 9(02) VALUE 10.
        77  N-STR           PIC X(03) VALUE SPACES.
 
-       *---------------------------------------------------------------*
-       * Contador para el bucle                                        *
-       *---------------------------------------------------------------*
+       *> Contador para el bucle
        77  I               PIC 9(02) VALUE 1.
 
-       *---------------------------------------------------------------*
-       * Variables para almacenar los terminos de la serie             *
-       *---------------------------------------------------------------*
+       *> Variables para almacenar los terminos de la serie
        77  A               PIC 9(04) VALUE 0.
        77  B               PIC 9(04) VALUE 1.
        77  C               PIC 9(04) VALUE 0.
 
+       *> Deteccion de desbordamiento: el siguiente termino se calcula
+       *> primero en un campo mas ancho que PIC 9(04) para poder
+       *> detectar si se sale de rango antes de truncarlo
+       77  WS-SIGUIENTE    PIC 9(05) VALUE 0.
+       77  WS-OVERFLOW     PIC X(01) VALUE "N".
+       77  WS-TERMINO      PIC 9(04) VALUE 0.
+
+       *> Opcion de volcar la serie a fichero en vez de solo pantalla
+       77  WS-A-FICHERO    PIC X(01) VALUE "N".
+       77  WS-OUT-STATUS   PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
-           * Pedir al usuario el número de términos
-           DISPLAY "Ingrese el número de términos de la serie de Fibonacci (>0): "
+           *> Pedir al usuario el numero de terminos
+           DISPLAY "Numero de terminos de Fibonacci a generar (>0): "
            ACCEPT N-STR
            MOVE FUNCTION NUMVAL(N-STR) TO N
 
-           * Validar que N sea mayor que 0
+           *> Validar que N sea mayor que 0
            IF N <= 0
-               DISPLAY "El número de términos debe ser mayor que 0."
+               DISPLAY "El numero de terminos debe ser mayor que 0."
                STOP RUN
            END-IF
 
-           *-----------------------------------------------------------*
-           * Programa para calcular la serie de Fibonacci hasta N      *
-           * terminos                                                 *
-           *-----------------------------------------------------------*
-           
-           * Mostrar mensaje inicial con la cantidad de terminos       *
+           DISPLAY "Escribir la serie en fichero en vez de pantalla"
+           DISPLAY "(S/N): "
+           ACCEPT WS-A-FICHERO
+
+           IF WS-A-FICHERO = "S" OR WS-A-FICHERO = "s"
+               OPEN OUTPUT OUT-FILE
+               IF WS-OUT-STATUS NOT = "00"
+                   DISPLAY "No se pudo abrir el fichero, se usara "
+                       "solo pantalla."
+                   MOVE "N" TO WS-A-FICHERO
+               END-IF
+           END-IF
+
+           *> Programa para calcular la serie de Fibonacci hasta N
+           *> terminos
+
+           *> Mostrar mensaje inicial con la cantidad de terminos
            DISPLAY "Serie de Fibonacci hasta " N " terminos:".
 
-           * Mostrar los dos primeros términos de la serie             *
+           *> Mostrar los dos primeros terminos de la serie
            DISPLAY A.
+           MOVE A TO WS-TERMINO
+           PERFORM WRITE-TERM.
            DISPLAY B.
+           MOVE B TO WS-TERMINO
+           PERFORM WRITE-TERM.
 
-           * Calcular y mostrar los siguientes términos de la serie    *
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
-               * Sumar los dos términos anteriores                     *
-               COMPUTE C = A + B
-               * Mostrar el término calculado                          *
-               DISPLAY C
-               * Actualizar los valores para el siguiente ciclo        *
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM.
-
-           * Finalizar el programa                                     *
-           STOP RUN.
+           *> Calcular y mostrar los siguientes terminos de la serie
+           PERFORM VARYING I FROM 3 BY 1
+                   UNTIL I > N OR WS-OVERFLOW = "Y"
+               *> Sumar los dos terminos anteriores en un campo mas
+               *> ancho para poder detectar el desbordamiento
+               COMPUTE WS-SIGUIENTE = A + B
 
+               IF WS-SIGUIENTE > 9999
+                   DISPLAY "Desbordamiento en el termino " I
+                   DISPLAY "supera PIC 9(04); se detiene la serie."
+                   MOVE "Y" TO WS-OVERFLOW
+               ELSE
+                   MOVE WS-SIGUIENTE TO C
+                   *> Mostrar el termino calculado
+                   DISPLAY C
+                   MOVE C TO WS-TERMINO
+                   PERFORM WRITE-TERM
+                   *> Actualizar los valores para el siguiente ciclo
+                   MOVE B TO A
+                   MOVE C TO B
+               END-IF
+           END-PERFORM.
 
+           IF WS-A-FICHERO = "S" OR WS-A-FICHERO = "s"
+               CLOSE OUT-FILE
+               DISPLAY "Serie escrita en fibonacci.out"
+           END-IF.
 
+           *> Finalizar el programa
+           STOP RUN.
 
+       WRITE-TERM.
+           *> Vuelca un termino al fichero de salida cuando esa opcion
+           *> esta activada; no hace nada en modo solo pantalla
+           IF WS-A-FICHERO = "S" OR WS-A-FICHERO = "s"
+               MOVE SPACES TO OUT-REC
+               MOVE WS-TERMINO TO OUT-REC
+               WRITE OUT-REC
+           END-IF.

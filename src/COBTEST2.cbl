@@ -1,7 +1,18 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. COBTEST2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "cobtest2.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC                         PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  WS-NUM1          PIC 9(5) VALUE 0.
        01  WS-NUM2          PIC 9(5) VALUE 0.
@@ -10,6 +21,7 @@ IDENTIFICATION DIVISION.
        01  WS-PROD          PIC S9(10).
        01  WS-QUOT          PIC 9(6)V9(2).
        01  WS-TEMP          PIC X(10).
+       01  WS-LOG-STATUS    PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
@@ -31,6 +43,7 @@ IDENTIFICATION DIVISION.
               COMPUTE WS-QUOT = WS-NUM1 / WS-NUM2
               DISPLAY "Quotient: " WS-QUOT
            ELSE
+              MOVE 0 TO WS-QUOT
               DISPLAY "Division by zero not allowed."
            END-IF
 
@@ -38,4 +51,30 @@ IDENTIFICATION DIVISION.
            DISPLAY "Difference: " WS-DIFF
            DISPLAY "Product: " WS-PROD
 
+           *> Registrar en log de auditoria (mismo patron que COBTEST1)
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+              OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE SPACES TO LOG-REC
+           STRING
+              "Num1=" DELIMITED BY SIZE
+              WS-NUM1 DELIMITED BY SIZE
+              ", Num2=" DELIMITED BY SIZE
+              WS-NUM2 DELIMITED BY SIZE
+              ", Sum=" DELIMITED BY SIZE
+              WS-SUM DELIMITED BY SIZE
+              ", Diff=" DELIMITED BY SIZE
+              WS-DIFF DELIMITED BY SIZE
+              ", Prod=" DELIMITED BY SIZE
+              WS-PROD DELIMITED BY SIZE
+              ", Quot=" DELIMITED BY SIZE
+              WS-QUOT DELIMITED BY SIZE
+              INTO LOG-REC
+           END-STRING
+           WRITE LOG-REC
+           CLOSE LOG-FILE
+
+           DISPLAY "Log written to cobtest2.log"
+
            STOP RUN.

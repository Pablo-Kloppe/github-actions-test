@@ -5,7 +5,8 @@ IDENTIFICATION DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LOG-FILE ASSIGN TO "cobtest.log"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,10 @@ IDENTIFICATION DIVISION.
        01  WS-NAME                         PIC X(40).
        01  WS-AGE-TEXT                     PIC X(3).
        01  WS-AGE                          PIC 9(3) VALUE 0.
+       01  WS-BIRTH-MM-TEXT                PIC X(2).
+       01  WS-BIRTH-DD-TEXT                PIC X(2).
+       01  WS-BIRTH-MM                     PIC 9(2) VALUE 0.
+       01  WS-BIRTH-DD                     PIC 9(2) VALUE 0.
        01  WS-DATETIME.
            05 WS-YYYY                      PIC 9(4).
            05 WS-MM                        PIC 9(2).
@@ -23,6 +28,11 @@ IDENTIFICATION DIVISION.
            05 WS-REST                      PIC X(14).
        01  WS-BIRTH-YEAR                   PIC 9(4) VALUE 0.
        01  WS-MSG                          PIC X(120).
+       01  WS-LOG-STATUS                   PIC X(2).
+       01  WS-LOG-LINES                    PIC 9(7) VALUE 0.
+       01  WS-LOG-MAX-LINES                PIC 9(7) VALUE 500.
+       01  WS-ARCHIVE-NAME                 PIC X(30).
+       01  WS-RENAME-RC                    PIC 9(9) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
@@ -43,9 +53,35 @@ IDENTIFICATION DIVISION.
               COMPUTE WS-AGE = FUNCTION NUMVAL(WS-AGE-TEXT)
            END-IF
 
-           *> Calcular año de nacimiento simple (sin mirar meses/días)
+           DISPLAY "Enter your birth month (MM): " WITH NO ADVANCING
+           ACCEPT WS-BIRTH-MM-TEXT
+           DISPLAY "Enter your birth day (DD): " WITH NO ADVANCING
+           ACCEPT WS-BIRTH-DD-TEXT
+
+           IF WS-BIRTH-MM-TEXT = SPACES OR WS-BIRTH-MM-TEXT = ""
+              MOVE 0 TO WS-BIRTH-MM
+           ELSE
+              COMPUTE WS-BIRTH-MM = FUNCTION NUMVAL(WS-BIRTH-MM-TEXT)
+           END-IF
+
+           IF WS-BIRTH-DD-TEXT = SPACES OR WS-BIRTH-DD-TEXT = ""
+              MOVE 0 TO WS-BIRTH-DD
+           ELSE
+              COMPUTE WS-BIRTH-DD = FUNCTION NUMVAL(WS-BIRTH-DD-TEXT)
+           END-IF
+
+           *> Calcular año de nacimiento exacto a partir de la edad mas
+           *> el mes/dia de nacimiento: si el cumpleaños de este año aun
+           *> no ha ocurrido, restar un año adicional
            IF WS-AGE > 0 AND WS-AGE < 130
-              COMPUTE WS-BIRTH-YEAR = WS-YYYY - WS-AGE
+              IF WS-BIRTH-MM > 0 AND WS-BIRTH-MM <= 12 AND
+                 WS-BIRTH-DD > 0 AND WS-BIRTH-DD <= 31 AND
+                 (WS-MM < WS-BIRTH-MM OR
+                 (WS-MM = WS-BIRTH-MM AND WS-DD < WS-BIRTH-DD))
+                 COMPUTE WS-BIRTH-YEAR = WS-YYYY - WS-AGE - 1
+              ELSE
+                 COMPUTE WS-BIRTH-YEAR = WS-YYYY - WS-AGE
+              END-IF
            ELSE
               MOVE 0 TO WS-BIRTH-YEAR
            END-IF
@@ -53,18 +89,56 @@ IDENTIFICATION DIVISION.
            DISPLAY "Hello, " WS-NAME
            DISPLAY "Today is: " WS-YYYY "-" WS-MM "-" WS-DD
            IF WS-BIRTH-YEAR > 0
-              DISPLAY "Estimated birth year: " WS-BIRTH-YEAR
+              DISPLAY "Birth year: " WS-BIRTH-YEAR
            ELSE
-              DISPLAY "Birth year could not be estimated."
+              DISPLAY "Birth year could not be determined."
            END-IF
 
-           *> Registrar en log
+           *> Rotar el log si ya pasa del umbral de lineas antes de
+           *> seguir acumulando sobre el mismo fichero
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-STATUS = "00"
+              MOVE 0 TO WS-LOG-LINES
+              PERFORM UNTIL WS-LOG-STATUS NOT = "00"
+                 READ LOG-FILE
+                 IF WS-LOG-STATUS = "00"
+                    ADD 1 TO WS-LOG-LINES
+                 END-IF
+              END-PERFORM
+              CLOSE LOG-FILE
+
+              IF WS-LOG-LINES >= WS-LOG-MAX-LINES
+                 STRING
+                    "cobtest_" DELIMITED BY SIZE
+                    WS-YYYY "-" WS-MM "-" WS-DD DELIMITED BY SIZE
+                    ".log" DELIMITED BY SIZE
+                    INTO WS-ARCHIVE-NAME
+                 END-STRING
+                 CALL "CBL_RENAME_FILE" USING "cobtest.log"
+                    WS-ARCHIVE-NAME
+                    RETURNING WS-RENAME-RC
+                 IF WS-RENAME-RC = 0
+                    DISPLAY "Log rolled over to " WS-ARCHIVE-NAME
+                 END-IF
+              END-IF
+           END-IF
+
+           *> Registrar en log (si no existe todavia, por ser la
+           *> primera vez o por haber sido archivado arriba, crearlo)
            OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+              OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE SPACES TO LOG-REC
            STRING
               "Name=" DELIMITED BY SIZE
               WS-NAME DELIMITED BY SIZE
               ", Age=" DELIMITED BY SIZE
               WS-AGE-TEXT DELIMITED BY SIZE
+              ", BirthMM=" DELIMITED BY SIZE
+              WS-BIRTH-MM-TEXT DELIMITED BY SIZE
+              ", BirthDD=" DELIMITED BY SIZE
+              WS-BIRTH-DD-TEXT DELIMITED BY SIZE
               ", Date=" DELIMITED BY SIZE
               WS-YYYY "-" WS-MM "-" WS-DD DELIMITED BY SIZE
               ", BirthYear=" DELIMITED BY SIZE

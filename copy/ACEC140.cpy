@@ -0,0 +1,14 @@
+      ******************************************************************
+      *.PN  ACEC140                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C140S                  *
+      *     HISTORICO DE VALORACION DE BIENES RAICES                   *
+      *     COPY OF THE AC8C140S ROUTINE COMMAREA                      *
+      *     REAL ESTATE VALUATION HISTORY                              *
+      ******************************************************************
+       05  ACEC140.
+           10  E140-ENT                     PIC X(04).
+           10  E140-NUM-GOOD                PIC 9(10).
+           10  E140-AMT-OLD                  PIC 9(13)V9(02).
+           10  E140-AMT-NEW                  PIC 9(13)V9(02).
+           10  E140-USER                     PIC X(08).
+           10  E140-DAT-CHANGE               PIC X(10).

@@ -0,0 +1,17 @@
+      ******************************************************************
+      *.PN  ACNC0032                                                   *
+      *     COPY DEL REGISTRO DE LOG DEL PROCESO BATCH AC2C0ROS        *
+      *     COPY OF THE AC2C0ROS BATCH PROCESS LOG RECORD              *
+      ******************************************************************
+       01  ACNC0032.
+           05  N0032-LIN-NUM                PIC 9(07).
+           05  FILLER                       PIC X(01).
+           05  N0032-ENT                    PIC X(04).
+           05  FILLER                       PIC X(01).
+           05  N0032-NUM-GOOD               PIC 9(10).
+           05  FILLER                       PIC X(01).
+           05  N0032-COD-GOOD               PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  N0032-SW-RESULT              PIC X(04).
+           05  FILLER                       PIC X(01).
+           05  N0032-DES-RESULT             PIC X(40).

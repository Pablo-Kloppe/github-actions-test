@@ -0,0 +1,17 @@
+      ******************************************************************
+      *.PN  ACEC150                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C150S                  *
+      *     COPROPIETARIOS DEL BIEN RAIZ                               *
+      *     COPY OF THE AC8C150S ROUTINE COMMAREA                      *
+      *     REAL ESTATE GOOD CO-OWNERS                                 *
+      ******************************************************************
+       05  ACEC150.
+           10  E150-ENT                     PIC X(04).
+           10  E150-NUM-GOOD                PIC 9(10).
+           10  E150-SEQ-OWNER               PIC 9(02).
+           10  E150-ADR-CUS                 PIC X(40).
+           10  E150-LOCALITY                PIC X(30).
+           10  E150-TOWN                    PIC X(04).
+           10  E150-COD-COUNTY              PIC X(04).
+           10  E150-COD-POST                PIC X(10).
+           10  E150-COD-COUNTRY             PIC X(03).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *.PN  ACNC0033                                                   *
+      *     COPY DEL REGISTRO DEL EXTRACTO DE VALIDACION BASILEA       *
+      *     COPY OF THE BASEL VALIDATION EXTRACT RECORD                *
+      ******************************************************************
+       01  ACNC0033.
+           05  N0033-ENT                    PIC X(04).
+           05  N0033-NUM-GOOD               PIC 9(10).
+           05  N0033-COD-GOOD               PIC X(10).
+           05  N0033-HAIRCUT                PIC 9(03)V9(02).
+           05  N0033-GOOD-AMT               PIC 9(13)V9(02).

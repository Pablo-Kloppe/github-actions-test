@@ -0,0 +1,14 @@
+      ******************************************************************
+      *.PN  TCEC9900                                                   *
+      *     COPY DE LA COMMAREA DEL MODULO TC9C9900                    *
+      *     COPY OF THE TC9C9900 MODULE COMMAREA                       *
+      ******************************************************************
+       05  TCEC9900.
+           10  TCEC9900-OPTION             PIC 9(01).
+           10  TCEC9900-KEY                PIC X(04).
+           10  TCEC9900-COD-LNGKEY         PIC X(02).
+           10  TCEC9900-COD-RETURN         PIC 9(02).
+           10  TCEC9900-DATA-PARAM         PIC X(200).
+           10  TCEC9900-DES-TABLE          PIC X(08).
+           10  TCEC9900-SQLCODE            PIC S9(9) COMP.
+           10  TCEC9900-DTA-SQLERRM        PIC X(70).

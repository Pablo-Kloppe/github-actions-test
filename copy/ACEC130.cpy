@@ -0,0 +1,39 @@
+      ******************************************************************
+      *.PN  ACEC130                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C130S                  *
+      *     MANTENIMIENTO DE BIENES RAICES                             *
+      *     COPY OF THE AC8C130S ROUTINE COMMAREA                      *
+      *     MAINTENANCE OF REAL ESTATE                                 *
+      ******************************************************************
+       05  ACEC130.
+           10  E130-ENT-LAST-MOD            PIC X(04).
+           10  E130-CEN-LAST-MOD            PIC X(04).
+           10  E130-STP-USER                PIC X(08).
+           10  E130-STP-TERMINAL            PIC X(04).
+           10  E130-TRANSACTION             PIC X(04).
+           10  E130-DAT-PROCESS             PIC X(10).
+           10  E130-OPTION                  PIC X(01).
+           10  E130-ENT                     PIC X(04).
+           10  E130-NUM-GOOD                PIC 9(10).
+           10  E130-TYP-GOOD                PIC X(02).
+           10  E130-NUM-BUILDING            PIC X(06).
+           10  E130-NUM-TOT-AREA            PIC 9(09)V9(02).
+           10  E130-NUM-BUILT-AREA          PIC 9(09)V9(02).
+           10  E130-TYP-AREA                PIC X(01).
+           10  E130-DES-AMNG-STRE1          PIC X(30).
+           10  E130-DES-AMNG-STRE2          PIC X(30).
+           10  E130-DES-ADM-AREA            PIC X(30).
+           10  E130-COD-AREA                PIC X(04).
+           10  E130-FLG-LOC-GEO             PIC X(01).
+           10  E130-DES-SECTION             PIC X(20).
+           10  E130-DES-BLOCK               PIC X(20).
+           10  E130-COD-PLOT                PIC X(10).
+           10  E130-COD-PROPERTY            PIC X(10).
+           10  E130-TYP-PROPERTY            PIC X(02).
+           10  E130-DES-BUILDING            PIC X(30).
+           10  E130-COD-OLD                 PIC X(10).
+           10  E130-DAT-CNTB                PIC X(10).
+           10  E130-FLG-TAX                 PIC X(01).
+           10  E130-FLG-DISPOSAL            PIC X(01).
+           10  E130-DES-COMPRADR            PIC X(90).
+           10  E130-DES-COMPRCTY            PIC X(65).

@@ -0,0 +1,17 @@
+      ******************************************************************
+      *.PN  QGECABC                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA DE ABEND QG1CABC          *
+      *     COPY OF THE ABEND ROUTINE QG1CABC COMMAREA                 *
+      ******************************************************************
+       05  QGECABC.
+           10  ABC-ABEND                  PIC X(01).
+           10  ABC-DES-PROG                PIC X(08).
+           10  ABC-EIBFN                   PIC X(02).
+           10  ABC-EIBRCODE                PIC X(06).
+           10  ABC-EIBRSRCE                PIC X(08).
+           10  ABC-EIBRESP1                PIC S9(4) COMP.
+           10  ABC-EIBRESP2                PIC S9(4) COMP.
+           10  ABC-OBJECT-ERROR            PIC X(08).
+           10  ABC-REFERENCE1              PIC X(20).
+           10  ABC-SQLCODE                 PIC S9(9) COMP.
+           10  ABC-SQLERRM                 PIC X(70).

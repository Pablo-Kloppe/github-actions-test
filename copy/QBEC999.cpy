@@ -0,0 +1,7 @@
+      ******************************************************************
+      *.PN  QBEC999                                                    *
+      *     COPY DE PARAMETROS ESTRUCTURALES DE LA ENTIDAD             *
+      *     COPY OF FINANCIAL INSTITUTION STRUCTURAL PARAMETERS        *
+      ******************************************************************
+       05  QBEC999.
+           10  QBEC999-DATA-PARAM          PIC X(200).

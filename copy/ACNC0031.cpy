@@ -0,0 +1,60 @@
+      ******************************************************************
+      *.PN  ACNC0031                                                   *
+      *     COPY DEL REGISTRO DE SALIDA A COLA TS (FORMATO ACM0031)    *
+      *     COPY OF THE TS QUEUE OUTPUT RECORD (ACM0031 FORMAT)        *
+      ******************************************************************
+       01  ACNC0031.
+           05  N0031-OPTION                 PIC X(01).
+           05  N0031-ENT                    PIC X(04).
+           05  N0031-NUM-GOOD               PIC 9(10).
+           05  N0031-COD-GOOD               PIC X(10).
+           05  N0031-TYP-GOOD               PIC X(02).
+           05  N0031-DAT-BGN-GOOD           PIC X(10).
+           05  N0031-DAT-MAT-GOOD           PIC X(10).
+           05  N0031-DES-GOOD               PIC X(40).
+           05  N0031-DES-LOCATION           PIC X(40).
+           05  N0031-BRN-GOOD               PIC X(04).
+           05  N0031-STATUS-GOOD            PIC X(01).
+           05  N0031-FLG-VALID-BAS          PIC X(01).
+           05  N0031-FLG-EXC-INSU           PIC X(01).
+           05  N0031-DAT-EXC-INSU           PIC X(10).
+           05  N0031-HAIRCUT                PIC 9(03)V9(02).
+           05  N0031-COMMENTS               PIC X(60).
+           05  N0031-FCC-GOOD               PIC X(03).
+           05  N0031-GOOD-AMT               PIC 9(13)V9(02).
+           05  N0031-NUM-BUILDING           PIC X(06).
+           05  N0031-NUM-TOT-AREA           PIC 9(09)V9(02).
+           05  N0031-NUM-BUILT-AREA         PIC 9(09)V9(02).
+           05  N0031-TYP-AREA               PIC X(01).
+           05  N0031-DES-AMNG-STRE1         PIC X(30).
+           05  N0031-DES-AMNG-STRE2         PIC X(30).
+           05  N0031-DES-ADM-AREA           PIC X(30).
+           05  N0031-COD-AREA               PIC X(04).
+           05  N0031-FLG-LOC-GEO            PIC X(01).
+           05  N0031-DES-SECTION            PIC X(20).
+           05  N0031-DES-BLOCK              PIC X(20).
+           05  N0031-COD-PLOT               PIC X(10).
+           05  N0031-COD-PROPERTY           PIC X(10).
+           05  N0031-TYP-PROPERTY           PIC X(02).
+           05  N0031-DES-BUILDING           PIC X(30).
+           05  N0031-COD-OLD                PIC X(10).
+           05  N0031-DAT-CNTB               PIC X(10).
+           05  N0031-FLG-TAX                PIC X(01).
+           05  N0031-FLG-DISPOSAL           PIC X(01).
+           05  N0031-PORTAL                 PIC X(06).
+           05  N0031-DETAIL                 PIC X(06).
+           05  N0031-ADRCUS                 PIC X(40).
+           05  N0031-LOCALIT                PIC X(30).
+           05  N0031-TOWN                   PIC X(04).
+           05  N0031-COUNTY                 PIC X(04).
+           05  N0031-CODPOST                PIC X(10).
+           05  N0031-COUNTRY                PIC X(03).
+           05  N0031-CONFIRM                PIC X(01).
+           05  N0031-NUM-COOWNERS           PIC 9(01).
+           05  N0031-COOWNER OCCURS 2 TIMES.
+               10  N0031-CO-ADRCUS          PIC X(40).
+               10  N0031-CO-LOCALIT         PIC X(30).
+               10  N0031-CO-TOWN            PIC X(04).
+               10  N0031-CO-COUNTY          PIC X(04).
+               10  N0031-CO-CODPOST         PIC X(10).
+               10  N0031-CO-COUNTRY         PIC X(03).

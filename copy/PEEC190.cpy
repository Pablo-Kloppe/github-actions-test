@@ -0,0 +1,21 @@
+      ******************************************************************
+      *.PN  PEEC190                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA PE8C1900                  *
+      *     COMPOSICION DE DIRECCIONES DE CLIENTE                      *
+      *     COPY OF THE PE8C1900 ROUTINE COMMAREA                      *
+      *     CUSTOMER ADDRESS COMPOSITION                                *
+      ******************************************************************
+       01  E190-RECORD.
+           05  E190-OPTION                  PIC X(01).
+           05  E190-CUS-ENT                 PIC X(04).
+           05  E190-PORTAL                  PIC X(06).
+           05  E190-DETAIL                  PIC X(06).
+           05  E190-ADR-CUS                 PIC X(40).
+           05  E190-LOCALITY                PIC X(30).
+           05  E190-TOWN                    PIC X(04).
+           05  E190-COD-COUNTY              PIC X(04).
+           05  E190-COD-POST                PIC X(10).
+           05  E190-COD-COUNTRY             PIC X(03).
+           05  E190-COD-RTN                 PIC 9(03).
+           05  E190-WHOLEADR                PIC X(90).
+           05  E190-TOWNCOMPRALL            PIC X(65).

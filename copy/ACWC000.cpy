@@ -0,0 +1,20 @@
+      ******************************************************************
+      *.PN  ACWC000                                                    *
+      *A.PR.S                                                          *
+      *     COPY DE CONSTANTES DE LA APLICACION DE GARANTIAS           *
+      *A.PR.E                                                          *
+      *B.PR.S                                                          *
+      *     COPY OF CONSTANTS FOR THE COLLATERAL APPLICATION           *
+      *B.PR.E                                                          *
+      ******************************************************************
+       05  W000-CONSTANTS.
+           10  W000-CA-YES                PIC X(01)  VALUE 'S'.
+           10  W000-CA-NO                 PIC X(01)  VALUE 'N'.
+           10  W000-CA-SEG-ACGOOD         PIC X(08)  VALUE 'ACGOOD'.
+           10  W000-CA-NUM-3              PIC 9(01)  VALUE 3.
+           10  W000-CA-NUM-00             PIC 9(02)  VALUE 0.
+           10  W000-CA-NUM-70             PIC 9(02)  VALUE 70.
+           10  W000-CA-NUM-99             PIC 9(02)  VALUE 99.
+           10  W000-CA-TYP-DTA-EST        PIC X(01)  VALUE 'P'.
+           10  W000-CN-NUM-8              PIC S9(4) COMP VALUE +8.
+           10  W000-CD-DAT-MINIMUM        PIC X(10)  VALUE '1900-01-01'.

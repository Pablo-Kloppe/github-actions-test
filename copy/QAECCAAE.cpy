@@ -0,0 +1,10 @@
+      ******************************************************************
+      *.PN  QAECCAAE                                                   *
+      *     COPY DE LA COMMAREA EXTENDIDA (CAA EXTENDIDA)              *
+      *     COPY OF THE EXTENDED COMMAREA (EXTENDED CAA)               *
+      ******************************************************************
+       05  QAECCAAE.
+           10  EATT-CPY-BMS                 PIC X(256).
+           10  EATT-AUTHORIZATION           PIC X(08).
+           10  EATT-APPLICATION             PIC X(08).
+           10  EATT-QAECCAAE-03             PIC X(08).

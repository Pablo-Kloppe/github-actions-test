@@ -0,0 +1,45 @@
+      ******************************************************************
+      *.PN  QGECCAA                                                    *
+      *     COPY DE LA COMMAREA ESTANDAR DE APLICACION (DFHCOMMAREA)   *
+      *     COPY OF THE STANDARD APPLICATION COMMAREA (DFHCOMMAREA)    *
+      ******************************************************************
+       05  QGECCAA.
+           10  CAA-PTR-COPYIN               USAGE POINTER.
+           10  CAA-PNT-INPCPY               USAGE POINTER.
+           10  CAA-AUTHPNT                  USAGE POINTER.
+           10  CAA-DTA-PNT                  USAGE POINTER.
+
+           10  CAA-SW-OUT-TYP               PIC X(01).
+               88  CAA-SW-OUT-TYP-COPYSCRE            VALUE 'P'.
+
+           10  CAA-SW-ACC                   PIC X(01).
+               88  CAA-SW-ACC-OPERANO                 VALUE 'N'.
+               88  CAA-SW-ACC-OPEROK                  VALUE 'S'.
+
+           10  CAA-SW-OPT                   PIC X(01).
+               88  CAA-SW-OPE-TYPEREG                 VALUE '1'.
+               88  CAA-SW-OPE-TYPEANN                 VALUE '2'.
+               88  CAA-SW-OPE-TYPEMODI                VALUE '3'.
+               88  CAA-SW-OPE-TYPEINQ                 VALUE '4'.
+
+           10  CAA-SW-ERRCOD                PIC X(07).
+           10  CAA-ERR-VARIA1               PIC X(09).
+           10  CAA-ERR-VARIA2               PIC X(09).
+           10  CAA-SW-COD-WA1               PIC X(07).
+           10  CAA-SW-COD-WA2               PIC X(07).
+           10  CAA-WARN1VARIA1              PIC X(09).
+           10  CAA-WARN1VARIA2              PIC X(09).
+           10  CAA-WARN2VARIA1              PIC X(09).
+           10  CAA-WARN2VARIA2              PIC X(09).
+
+           10  CAA-ENT-ACC                  PIC X(04).
+           10  CAA-CEN-ACCOUNT              PIC X(04).
+           10  CAA-USERID                   PIC X(08).
+           10  CAA-TERMINAL                 PIC X(04).
+           10  CAA-COD-TRA                  PIC X(04).
+           10  CAA-2DAT-ACCOUN              PIC X(10).
+           10  CAA-SW-LNG-TERM              PIC X(02).
+
+           10  CAA-TB-DATA OCCURS 5 TIMES.
+               15  CAA-TB-DES1              PIC X(04).
+               15  CAA-TB-SCRDOCU           PIC X(01).

@@ -0,0 +1,60 @@
+      ******************************************************************
+      *.PN  ACNC003                                                    *
+      *     COPY DE PANTALLA DE MANTENIMIENTO DE BIENES RAICES (A003)  *
+      *     SCREEN COPY FOR REAL ESTATE MAINTENANCE (A003)             *
+      ******************************************************************
+       01  ACNC003.
+           05  N003-OPTION                  PIC X(01).
+           05  N003-ENT                     PIC X(04).
+           05  N003-NUM-GOOD                PIC 9(10).
+           05  N003-COD-GOOD                PIC X(10).
+           05  N003-TYP-GOOD                PIC X(02).
+           05  N003-DAT-BGN-GOOD            PIC X(10).
+           05  N003-DAT-MAT-GOOD            PIC X(10).
+           05  N003-DES-GOOD                PIC X(40).
+           05  N003-DES-LOCATION            PIC X(40).
+           05  N003-BRN-GOOD                PIC X(04).
+           05  N003-STATUS-GOOD             PIC X(01).
+           05  N003-FLG-VALID-BAS           PIC X(01).
+           05  N003-FLG-EXC-INSU            PIC X(01).
+           05  N003-DAT-EXC-INSU            PIC X(10).
+           05  N003-HAIRCUT                 PIC 9(03)V9(02).
+           05  N003-COMMENTS                PIC X(60).
+           05  N003-FCC-GOOD                PIC X(03).
+           05  N003-GOOD-AMT                PIC 9(13)V9(02).
+           05  N003-NUM-BUILDING            PIC X(06).
+           05  N003-NUM-TOT-AREA            PIC 9(09)V9(02).
+           05  N003-NUM-BUILT-AREA          PIC 9(09)V9(02).
+           05  N003-TYP-AREA                PIC X(01).
+           05  N003-DES-AMNG-STRE1          PIC X(30).
+           05  N003-DES-AMNG-STRE2          PIC X(30).
+           05  N003-DES-ADM-AREA            PIC X(30).
+           05  N003-COD-AREA                PIC X(04).
+           05  N003-FLG-LOC-GEO             PIC X(01).
+           05  N003-DES-SECTION             PIC X(20).
+           05  N003-DES-BLOCK               PIC X(20).
+           05  N003-COD-PLOT                PIC X(10).
+           05  N003-COD-PROPERTY            PIC X(10).
+           05  N003-TYP-PROPERTY            PIC X(02).
+           05  N003-DES-BUILDING            PIC X(30).
+           05  N003-COD-OLD                 PIC X(10).
+           05  N003-DAT-CNTB                PIC X(10).
+           05  N003-FLG-TAX                 PIC X(01).
+           05  N003-FLG-DISPOSAL            PIC X(01).
+           05  N003-PORTAL                  PIC X(06).
+           05  N003-DETAIL                  PIC X(06).
+           05  N003-ADRCUS                  PIC X(40).
+           05  N003-LOCALIT                 PIC X(30).
+           05  N003-TOWN                    PIC X(04).
+           05  N003-COUNTY                  PIC X(04).
+           05  N003-CODPOST                 PIC X(10).
+           05  N003-COUNTRY                 PIC X(03).
+           05  N003-CONFIRM                 PIC X(01).
+           05  N003-NUM-COOWNERS            PIC 9(01).
+           05  N003-COOWNER OCCURS 2 TIMES.
+               10  N003-CO-ADRCUS           PIC X(40).
+               10  N003-CO-LOCALIT          PIC X(30).
+               10  N003-CO-TOWN             PIC X(04).
+               10  N003-CO-COUNTY           PIC X(04).
+               10  N003-CO-CODPOST          PIC X(10).
+               10  N003-CO-COUNTRY          PIC X(03).

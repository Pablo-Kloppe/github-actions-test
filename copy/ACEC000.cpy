@@ -0,0 +1,23 @@
+      ******************************************************************
+      *.PN  ACEC000                                                    *
+      *     COPY DEL AREA COMUN DE RETORNO DE LAS RUTINAS DE BIENES    *
+      *     RAICES (AC8C110S / AC8C130S)                                *
+      *     COPY OF THE COMMON RETURN AREA FOR THE REAL ESTATE          *
+      *     ROUTINES (AC8C110S / AC8C130S)                              *
+      ******************************************************************
+       05  ACEC000.
+           10  E000-SW-COD-RTN              PIC X(02).
+               88  E000-SW-RTN-OK                     VALUE '00'.
+               88  E000-SW-RTN-DB2                     VALUE '99'.
+           10  E000-ERRCOD                  PIC X(07).
+           10  E000-COD-WA1                 PIC X(07).
+           10  E000-COD-WA2                 PIC X(07).
+           10  E000-ERR-VARIA1              PIC X(09).
+           10  E000-ERR-VARIA2              PIC X(09).
+           10  E000-WARN1VARIA1             PIC X(09).
+           10  E000-WARN1VARIA2             PIC X(09).
+           10  E000-WARN2VARIA1             PIC X(09).
+           10  E000-WARN2VARIA2             PIC X(09).
+           10  E000-DES-TBLERR              PIC X(08).
+           10  E000-COD-SQLCODE             PIC S9(9) COMP.
+           10  E000-COD-SQLERRMC            PIC X(70).

@@ -0,0 +1,14 @@
+      ******************************************************************
+      *.PN  ACEC160                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C160S                  *
+      *     BUSQUEDA DE PARCELA DUPLICADA                              *
+      *     COPY OF THE AC8C160S ROUTINE COMMAREA                      *
+      *     DUPLICATE PARCEL LOOKUP                                    *
+      ******************************************************************
+       05  ACEC160.
+           10  E160-ENT                     PIC X(04).
+           10  E160-NUM-GOOD                PIC 9(10).
+           10  E160-COD-PLOT                PIC X(10).
+           10  E160-COD-PROPERTY            PIC X(10).
+           10  E160-FLG-DUPLICATE           PIC X(01).
+           10  E160-NUM-GOOD-FOUND          PIC 9(10).

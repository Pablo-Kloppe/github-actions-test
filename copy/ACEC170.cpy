@@ -0,0 +1,16 @@
+      ******************************************************************
+      *.PN  ACEC170                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C170S                  *
+      *     TRAZA DE AUDITORIA DE MANTENIMIENTO DE BIENES RAICES       *
+      *     COPY OF THE AC8C170S ROUTINE COMMAREA                      *
+      *     REAL ESTATE MAINTENANCE AUDIT TRAIL                        *
+      ******************************************************************
+       05  ACEC170.
+           10  E170-ENT                     PIC X(04).
+           10  E170-STP-USER                PIC X(08).
+           10  E170-STP-TERMINAL            PIC X(04).
+           10  E170-DAT-PROCESS             PIC X(10).
+           10  E170-OPTION                  PIC X(01).
+           10  E170-NUM-GOOD                PIC 9(10).
+           10  E170-AMT-OLD                 PIC 9(13)V9(02).
+           10  E170-AMT-NEW                 PIC 9(13)V9(02).

@@ -0,0 +1,8 @@
+      ******************************************************************
+      *.PN  QAWCSQL                                                    *
+      *     COPY DE CONTROL DEL SQLCODE                                *
+      *     SQLCODE CONTROL COPY                                       *
+      ******************************************************************
+       01  QAWCSQL.
+           05  WSQL-SQLCODE                PIC S9(9) COMP.
+           05  WSQL-SQLERRM                PIC X(70).

@@ -0,0 +1,14 @@
+      ******************************************************************
+      *.PN  QAWCCO2C                                                   *
+      *     COPY DE VALORES CICS EMULADOS (MIGRACION)                  *
+      *     COPY OF EMULATED CICS VALUES (MIGRATION)                   *
+      ******************************************************************
+       01  WC02C-CICS-VALUES.
+           05  WCO2C-CICS-NORMAL          PIC S9(4) COMP VALUE +0.
+           05  WCO2C-CICS-ABENDERR        PIC S9(4) COMP VALUE +1.
+           05  WCO2C-CICS-PGMIDERR        PIC S9(4) COMP VALUE +27.
+           05  WCO2C-CICS-QIDERR          PIC S9(4) COMP VALUE +28.
+           05  WCO2C-CICS-NOSPACE         PIC S9(4) COMP VALUE +29.
+           05  WCO2C-CICS-IOERR           PIC S9(4) COMP VALUE +12.
+           05  WCO2C-CICS-EIBRCODE-OK     PIC X(6)       VALUE SPACES.
+           05  WCO2C-CICS-LINK            PIC X(4)       VALUE 'LINK'.

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *.PN  QGECSEG                                                    *
+      *     COPY DE LA COMMAREA DEL MODULO DE SEGURIDAD QG2CSEG        *
+      *     COPY OF THE QG2CSEG SECURITY MODULE COMMAREA               *
+      ******************************************************************
+       05  QGECSEG.
+           10  SEG-SW-FICRECORD            PIC X(08).
+           10  SEG-USERID                  PIC X(08).
+           10  SEG-OPERATION                PIC X(01).
+           10  SEG-FLG-AUTHORIZ            PIC X(01).
+           10  SEG-CODERR                  PIC X(09).

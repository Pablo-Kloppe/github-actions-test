@@ -0,0 +1,23 @@
+      ******************************************************************
+      *.PN  QAECPREC                                                   *
+      *     COPY DE VARIABLES AUXILIARES PARA LA MIGRACION DE CICS     *
+      *     (VERBOS DE COLA TEMPORAL EMULADOS MEDIANTE CALL)           *
+      *     COPY OF AUXILIARY VARIABLES FOR CICS MIGRATION              *
+      *     (TS-QUEUE VERBS EMULATED VIA CALL)                         *
+      ******************************************************************
+       01  EENQC-CICS-FILL                 PIC X(16)   VALUE SPACES.
+
+       01  QAECTS1C.
+           10  ETSIC-CICS-QUEUE             PIC X(08).
+               88  ETSIC-CICS-QUEUE-ARCH            VALUE 'ARCH'.
+           10  ETSIC-SW-REW                 PIC X(01).
+               88  ETSIC-SW-REW-YES                 VALUE 'S'.
+               88  ETSIC-SW-REW-NO                   VALUE 'N'.
+           10  ETSIC-CICS-ITEM               PIC S9(4) COMP.
+           10  ETSIC-CICS-LTH                PIC S9(4) COMP.
+           10  ETSIC-NUM-ITEM-CICS           PIC S9(4) COMP.
+
+       01  QAECTS1M.
+           10  ETS1M-SW-MAIN                 PIC X(01).
+               88  ETS1M-SW-MAIN-YES                VALUE 'S'.
+               88  ETS1M-SW-MAIN-NO                  VALUE 'N'.

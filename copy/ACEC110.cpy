@@ -0,0 +1,33 @@
+      ******************************************************************
+      *.PN  ACEC110                                                    *
+      *     COPY DE LA COMMAREA DE LA RUTINA AC8C110S                  *
+      *     MANTENIMIENTO DE DATOS BASICOS DEL BIEN                    *
+      *     COPY OF THE AC8C110S ROUTINE COMMAREA                      *
+      *     MAINTENANCE OF BASIC GOOD DATA                             *
+      ******************************************************************
+       05  ACEC110.
+           10  E110-ENT-LAST-MOD            PIC X(04).
+           10  E110-CEN-LAST-MOD            PIC X(04).
+           10  E110-STP-USER                PIC X(08).
+           10  E110-STP-TERMINAL            PIC X(04).
+           10  E110-TRANSACTION             PIC X(04).
+           10  E110-DAT-PROCESS             PIC X(10).
+           10  E110-OPTION                  PIC X(01).
+           10  E110-ENT                     PIC X(04).
+           10  E110-NUM-GOOD                PIC 9(10).
+           10  E110-COD-GOOD                PIC X(10).
+           10  E110-DAT-BGN-GOOD            PIC X(10).
+           10  E110-DAT-MAT-GOOD            PIC X(10).
+           10  E110-DES-GOOD                PIC X(40).
+           10  E110-DES-LOCATION            PIC X(40).
+           10  E110-BRN-GOOD                PIC X(04).
+           10  E110-STATUS-GOOD             PIC X(01).
+           10  E110-TYP-DTA-CMPY            PIC X(01).
+           10  E110-FLG-VALID-BASEL         PIC X(01).
+           10  E110-FLG-EXC-INSU            PIC X(01).
+           10  E110-DAT-EXC-INSU            PIC X(10).
+           10  E110-PER-HC-GOOD             PIC 9(03)V9(02).
+           10  E110-COMMENTS                PIC X(60).
+           10  E110-FCC-GOOD                PIC X(03).
+           10  E110-AMT-GOOD                PIC 9(13)V9(02).
+           10  E110-AMT-GOOD-OLD            PIC 9(13)V9(02).

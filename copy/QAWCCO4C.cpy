@@ -0,0 +1,7 @@
+      ******************************************************************
+      *.PN  QAWCCO4C                                                   *
+      *     COPY PARA LLAMADA DINAMICA A PROGRAMA                      *
+      *     COPY TO CALL A PROGRAM DYNAMICALLY                         *
+      ******************************************************************
+       01  WC04C-AREA.
+           05  WC04C-PGM-NM               PIC X(8)  VALUE SPACES.

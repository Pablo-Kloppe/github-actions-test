@@ -0,0 +1,177 @@
+      ******************************************************************
+      *A.PD.S
+      *     PROGRAMA BATCH
+      *     EXTRACTO DE VALIDACION BASILEA DE BIENES RAICES
+      *A.PD.E                                                          *
+      *                                                                *
+      *B.PD.S                                                          *
+      *     BATCH PROGRAM                                              *
+      *     BASEL VALIDATION EXTRACT FOR REAL ESTATE GOODS             *
+      *B.PD.E                                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. AC4C0ROS.
+       AUTHOR.       ALNOVA TECHNOLOGIES CORPORATION
+       DATE-WRITTEN. 08-08-2026.
+      *
+      ******************************************************************
+      *A.OR.S                                                          *
+      *     LEE EL EXTRACTO SECUENCIAL DE BIENES RAICES (MISMO         *
+      *     FORMATO QUE LA PANTALLA A003, ACNC003 / N003-xxx) Y        *
+      *     GENERA UN FICHERO DE ANCHO FIJO CON TODOS LOS BIENES       *
+      *     MARCADOS COMO ELEGIBLES PARA BASILEA (N003-FLG-VALID-BAS)  *
+      *     CON SU HAIRCUT Y SU IMPORTE, PARA ENTREGAR AL EQUIPO DE    *
+      *     REPORTE REGULATORIO.                                      *
+      *                                                                *
+      *  FICHEROS / TABLAS / AREAS                                     *
+      *  -------------------------                                     *
+      *     NOMBRE        E/S             DESCRIPCION                  *
+      *    --------      -----  -----------------------------------    *
+      *    GOODEXT          E     EXTRACTO SECUENCIAL DE BIENES        *
+      *    BASELEXT         S     EXTRACTO DE VALIDACION BASILEA       *
+      *A.OR.E                                                          *
+      *                                                                *
+      *B.OR.S                                                          *
+      *     READS THE SEQUENTIAL REAL ESTATE EXTRACT (SAME FORMAT AS   *
+      *     THE A003 SCREEN, ACNC003 / N003-xxx) AND PRODUCES A        *
+      *     FIXED-WIDTH FILE WITH EVERY GOOD FLAGGED AS BASEL-ELIGIBLE *
+      *     (N003-FLG-VALID-BAS) TOGETHER WITH ITS HAIRCUT AND AMOUNT, *
+      *     TO HAND OFF TO THE REGULATORY REPORTING TEAM.              *
+      *                                                                *
+      *    FILE / TABLES / AREAS                                       *
+      *  ------------------------                                      *
+      *      NAME         I/O             DESCRIPTION                  *
+      *    --------      -----  -----------------------------------    *
+      *    GOODEXT          I     SEQUENTIAL EXTRACT OF GOODS          *
+      *    BASELEXT         O     BASEL VALIDATION EXTRACT             *
+      *B.OR.E                                                          *
+      ******************************************************************
+      *                       MODIFICATIONS LOG                        *
+      ******************************************************************
+      *   CODE     AUTHOR     DATE     DESCRIPTION                     *
+      * ---------------------------------------------------------------*
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT GOOD-EXTRACT-FILE    ASSIGN TO "GOODEXT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BASEL-EXTRACT-FILE   ASSIGN TO "BASELEXT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *                        DATA DIVISION                           *
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GOOD-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC003.
+
+       FD  BASEL-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC0033.
+
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF                   PIC X(01)   VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-READ                 PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-EXTRACTED            PIC 9(07)   VALUE ZEROS.
+
+       01  CA-CONSTANTS.
+           05  CA-YES                      PIC X(01)   VALUE 'S'.
+
+      ******************************************************************
+      *                                                                *
+      *                      PROCEDURE DIVISION                        *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM OPEN-FILES
+
+           PERFORM UNTIL WS-EOF
+               PERFORM READ-EXTRACT
+               IF NOT WS-EOF
+                   PERFORM PROCESS-ONE-GOOD
+               END-IF
+           END-PERFORM
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "AC4C0ROS - READ: "      WS-CNT-READ
+                   "  EXTRACTED: "          WS-CNT-EXTRACTED
+
+           GOBACK.
+
+      ******************************************************************
+      *.PN                    OPEN-FILES                               *
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT  GOOD-EXTRACT-FILE
+           OPEN OUTPUT BASEL-EXTRACT-FILE.
+
+      ******************************************************************
+      *.PN                    CLOSE-FILES                              *
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE GOOD-EXTRACT-FILE
+                 BASEL-EXTRACT-FILE.
+
+      ******************************************************************
+      *.PN                    READ-EXTRACT                             *
+      ******************************************************************
+       READ-EXTRACT.
+
+           READ GOOD-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CNT-READ
+           END-READ.
+
+      ******************************************************************
+      *.PN                    PROCESS-ONE-GOOD                        *
+      ******************************************************************
+       PROCESS-ONE-GOOD.
+
+           IF  N003-FLG-VALID-BAS EQUAL CA-YES
+
+               MOVE N003-ENT            TO N0033-ENT
+               MOVE N003-NUM-GOOD       TO N0033-NUM-GOOD
+               MOVE N003-COD-GOOD       TO N0033-COD-GOOD
+               MOVE N003-HAIRCUT        TO N0033-HAIRCUT
+               MOVE N003-GOOD-AMT       TO N0033-GOOD-AMT
+
+               WRITE ACNC0033
+
+               ADD 1 TO WS-CNT-EXTRACTED
+
+           END-IF.

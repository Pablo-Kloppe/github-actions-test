@@ -0,0 +1,302 @@
+      ******************************************************************
+      *A.PD.S
+      *     PROGRAMA BATCH
+      *     CADUCIDAD DE EXCEPCIONES DE SEGURO ANTIGUAS
+      *A.PD.E                                                          *
+      *                                                                *
+      *B.PD.S                                                          *
+      *     BATCH PROGRAM                                              *
+      *     EXPIRY OF STALE INSURANCE EXCEPTIONS                       *
+      *B.PD.E                                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. AC6C0ROS.
+       AUTHOR.       ALNOVA TECHNOLOGIES CORPORATION
+       DATE-WRITTEN. 08-08-2026.
+      *
+      ******************************************************************
+      *A.OR.S                                                          *
+      *     LEE LA FECHA DE PROCESO Y LA ANTIGUEDAD MAXIMA (EN DIAS)    *
+      *     DE EXCPARM, Y RECORRE EL EXTRACTO SECUENCIAL DE BIENES      *
+      *     RAICES (MISMO FORMATO QUE LA PANTALLA A003, ACNC003 /       *
+      *     N003-xxx). PARA CADA BIEN CON N003-FLG-EXC-INSU ACTIVA Y    *
+      *     N003-DAT-EXC-INSU MAS ANTIGUA QUE EL LIMITE, SEGUN          *
+      *     EXC-MODE SE LIMPIA LA EXCEPCION EN EL EXTRACTO DE SALIDA O  *
+      *     SE GENERA UNA ENTRADA EN LA COLA DE REVISION EXCREVQ, SIN   *
+      *     TOCAR EL BIEN, PARA QUE SE REVISE MANUALMENTE.              *
+      *                                                                *
+      *  FICHEROS / TABLAS / AREAS                                     *
+      *  -------------------------                                     *
+      *     NOMBRE        E/S             DESCRIPCION                  *
+      *    --------      -----  -----------------------------------    *
+      *    EXCPARM          E     PARAMETRO: FECHA PROCESO/ANTIGUEDAD/  *
+      *                           MODO                                 *
+      *    GOODEXT          E     EXTRACTO SECUENCIAL DE BIENES        *
+      *    GOODOUT          S     EXTRACTO ACTUALIZADO (MODO CLEAR)     *
+      *    EXCREVQ          S     COLA DE REVISION (MODO QUEUE)         *
+      *A.OR.E                                                          *
+      *                                                                *
+      *B.OR.S                                                          *
+      *     READS THE PROCESS DATE AND MAXIMUM AGE (IN DAYS) FROM       *
+      *     EXCPARM, THEN SCANS THE SEQUENTIAL REAL ESTATE EXTRACT      *
+      *     (SAME FORMAT AS THE A003 SCREEN, ACNC003 / N003-xxx). FOR   *
+      *     EVERY GOOD WITH N003-FLG-EXC-INSU SET AND N003-DAT-EXC-INSU *
+      *     OLDER THAN THE LIMIT, DEPENDING ON EXC-MODE EITHER THE      *
+      *     EXCEPTION IS CLEARED ON THE OUTPUT EXTRACT OR A REVIEW      *
+      *     QUEUE ENTRY IS WRITTEN TO EXCREVQ, LEAVING THE GOOD ALONE,  *
+      *     FOR A HUMAN TO RE-ASSESS IT.                                *
+      *                                                                *
+      *    FILE / TABLES / AREAS                                       *
+      *  ------------------------                                      *
+      *      NAME         I/O             DESCRIPTION                  *
+      *    --------      -----  -----------------------------------    *
+      *    EXCPARM          I     PARAMETER: PROCESS DATE/AGE/MODE      *
+      *    GOODEXT          I     SEQUENTIAL EXTRACT OF GOODS           *
+      *    GOODOUT          O     UPDATED EXTRACT (CLEAR MODE)          *
+      *    EXCREVQ          O     REVIEW QUEUE (QUEUE MODE)             *
+      *B.OR.E                                                          *
+      ******************************************************************
+      *                       MODIFICATIONS LOG                        *
+      ******************************************************************
+      *   CODE     AUTHOR     DATE     DESCRIPTION                     *
+      * ---------------------------------------------------------------*
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EXC-PARM-FILE         ASSIGN TO "EXCPARM"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-EXTRACT-FILE     ASSIGN TO "GOODEXT"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-OUTPUT-FILE      ASSIGN TO "GOODOUT"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXC-REVIEW-FILE       ASSIGN TO "EXCREVQ"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *                        DATA DIVISION                           *
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EXC-PARM-FILE
+           RECORDING MODE IS F.
+
+       01  EXC-PARM-RECORD.
+           05  PARM-DAT-PROCESS            PIC X(10).
+           05  PARM-MAX-AGE-DAYS           PIC 9(05).
+           05  PARM-MODE                   PIC X(01).
+
+       FD  GOOD-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC003.
+
+       FD  GOOD-OUTPUT-FILE
+           RECORDING MODE IS F.
+
+       01  GOOD-OUTPUT-RECORD              PIC X(752).
+
+       FD  EXC-REVIEW-FILE
+           RECORDING MODE IS F.
+
+       01  EXC-REVIEW-RECORD.
+           05  REVQ-ENT                    PIC X(04).
+           05  REVQ-NUM-GOOD                PIC 9(10).
+           05  REVQ-COD-GOOD                PIC X(10).
+           05  REVQ-DAT-EXC-INSU            PIC X(10).
+           05  REVQ-AGE-DAYS                PIC 9(05).
+
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF                   PIC X(01)   VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-READ                 PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-STALE                PIC 9(07)   VALUE ZEROS.
+
+       01  WS-PARM-FIELDS.
+           05  WS-DAT-PROCESS              PIC X(10)   VALUE SPACES.
+           05  WS-MAX-AGE-DAYS             PIC 9(05)   VALUE ZEROS.
+           05  WS-MODE                     PIC X(01)   VALUE 'C'.
+
+       01  CA-CONSTANTS.
+           05  CA-YES                      PIC X(01)   VALUE 'S'.
+           05  CA-MODE-CLEAR               PIC X(01)   VALUE 'C'.
+           05  CA-MODE-QUEUE               PIC X(01)   VALUE 'Q'.
+
+       01  WS-AGE-FIELDS.
+           05  WS-DAT-PROCESS-NUM          PIC 9(08)   VALUE ZEROS.
+           05  WS-DAT-EXC-INSU-NUM         PIC 9(08)   VALUE ZEROS.
+           05  WS-DAT-EXC-DAYS             PIC 9(08)   VALUE ZEROS.
+           05  WS-DAT-PROCESS-DAYS         PIC 9(08)   VALUE ZEROS.
+           05  WS-AGE-DAYS                 PIC S9(08)  VALUE ZEROS.
+
+      ******************************************************************
+      *                                                                *
+      *                      PROCEDURE DIVISION                        *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM OPEN-FILES
+
+           PERFORM READ-PARM
+
+           PERFORM UNTIL WS-EOF
+               PERFORM READ-EXTRACT
+               IF NOT WS-EOF
+                   PERFORM PROCESS-ONE-GOOD
+               END-IF
+           END-PERFORM
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "AC6C0ROS - MODE: "   WS-MODE
+                   "  READ: "            WS-CNT-READ
+                   "  STALE: "           WS-CNT-STALE
+
+           GOBACK.
+
+      ******************************************************************
+      *.PN                    OPEN-FILES                               *
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT  EXC-PARM-FILE
+           OPEN INPUT  GOOD-EXTRACT-FILE
+           OPEN OUTPUT GOOD-OUTPUT-FILE
+           OPEN OUTPUT EXC-REVIEW-FILE.
+
+      ******************************************************************
+      *.PN                    CLOSE-FILES                              *
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE EXC-PARM-FILE
+                 GOOD-EXTRACT-FILE
+                 GOOD-OUTPUT-FILE
+                 EXC-REVIEW-FILE.
+
+      ******************************************************************
+      *.PN                    READ-PARM                                *
+      ******************************************************************
+       READ-PARM.
+
+           READ EXC-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-DAT-PROCESS      TO WS-DAT-PROCESS
+                   MOVE PARM-MAX-AGE-DAYS     TO WS-MAX-AGE-DAYS
+                   MOVE PARM-MODE             TO WS-MODE
+           END-READ.
+
+      ******************************************************************
+      *.PN                    READ-EXTRACT                             *
+      ******************************************************************
+       READ-EXTRACT.
+
+           READ GOOD-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CNT-READ
+           END-READ.
+
+      ******************************************************************
+      *.PN                    PROCESS-ONE-GOOD                        *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - SE CONSIDERA ANTIGUA LA EXCEPCION CUYA FECHA DE            *
+      *     CONCESION, EXPRESADA AAAA-MM-DD, TIENE MAS DIAS QUE EL     *
+      *     LIMITE RESPECTO A LA FECHA DE PROCESO. EL CALCULO DE DIAS  *
+      *     ES APROXIMADO (AAAA*360+MM*30+DD) IGUAL QUE OTROS CALCULOS *
+      *     DE ANTIGUEDAD DE ESTE TIPO EN EL SISTEMA.                 *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - AN EXCEPTION IS CONSIDERED STALE WHEN ITS GRANT DATE,      *
+      *     EXPRESSED YYYY-MM-DD, IS MORE DAYS THAN THE LIMIT BEFORE   *
+      *     THE PROCESS DATE. THE DAY COUNT IS APPROXIMATE             *
+      *     (YYYY*360+MM*30+DD), THE SAME WAY OTHER AGE CALCULATIONS   *
+      *     OF THIS KIND ARE DONE IN THE SYSTEM.                       *
+      *B.PR.E                                                          *
+      ******************************************************************
+       PROCESS-ONE-GOOD.
+
+           IF  N003-FLG-EXC-INSU EQUAL CA-YES                   AND
+               N003-DAT-EXC-INSU NOT EQUAL SPACES                AND
+               N003-DAT-EXC-INSU NOT EQUAL LOW-VALUES
+
+               PERFORM COMPUTE-AGE-DAYS
+
+               IF  WS-AGE-DAYS > WS-MAX-AGE-DAYS
+
+                   ADD 1 TO WS-CNT-STALE
+
+                   IF  WS-MODE EQUAL CA-MODE-QUEUE
+                       PERFORM WRITE-REVIEW-ENTRY
+                   ELSE
+                       MOVE SPACES       TO N003-FLG-EXC-INSU
+                       MOVE SPACES       TO N003-DAT-EXC-INSU
+                   END-IF
+
+               END-IF
+
+           END-IF
+
+           MOVE ACNC003 TO GOOD-OUTPUT-RECORD
+           WRITE GOOD-OUTPUT-RECORD.
+
+      ******************************************************************
+      *.PN                    COMPUTE-AGE-DAYS                         *
+      ******************************************************************
+       COMPUTE-AGE-DAYS.
+
+           COMPUTE WS-DAT-PROCESS-DAYS =
+                   FUNCTION NUMVAL(WS-DAT-PROCESS(1:4))  * 360 +
+                   FUNCTION NUMVAL(WS-DAT-PROCESS(6:2))  *  30 +
+                   FUNCTION NUMVAL(WS-DAT-PROCESS(9:2))
+
+           COMPUTE WS-DAT-EXC-DAYS =
+                   FUNCTION NUMVAL(N003-DAT-EXC-INSU(1:4)) * 360 +
+                   FUNCTION NUMVAL(N003-DAT-EXC-INSU(6:2)) *  30 +
+                   FUNCTION NUMVAL(N003-DAT-EXC-INSU(9:2))
+
+           COMPUTE WS-AGE-DAYS = WS-DAT-PROCESS-DAYS - WS-DAT-EXC-DAYS.
+
+      ******************************************************************
+      *.PN                    WRITE-REVIEW-ENTRY                       *
+      ******************************************************************
+       WRITE-REVIEW-ENTRY.
+
+           MOVE N003-ENT              TO REVQ-ENT
+           MOVE N003-NUM-GOOD         TO REVQ-NUM-GOOD
+           MOVE N003-COD-GOOD         TO REVQ-COD-GOOD
+           MOVE N003-DAT-EXC-INSU     TO REVQ-DAT-EXC-INSU
+           MOVE WS-AGE-DAYS           TO REVQ-AGE-DAYS
+
+           WRITE EXC-REVIEW-RECORD.

@@ -168,6 +168,30 @@
        01  VA-ACEC110-01.
            COPY ACEC110.
 
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C140S                 *
+      ******************************************************************
+       01  VA-ACEC140-01.
+           COPY ACEC140.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C150S                 *
+      ******************************************************************
+       01  VA-ACEC150-01.
+           COPY ACEC150.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C160S                 *
+      ******************************************************************
+       01  VA-ACEC160-01.
+           COPY ACEC160.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C170S                 *
+      ******************************************************************
+       01  VA-ACEC170-01.
+           COPY ACEC170.
+
       ******************************************************************
       *                  COPY QAWCSQL                                  *
       ******************************************************************
@@ -201,6 +225,10 @@
 
                    15  VA-FRT-CNT          PIC X(900)  VALUE SPACES.
 
+           05  VA-PARM-CACHE-REC.
+               10  VA-PARM-CACHE-DATE      PIC X(10)   VALUE SPACES.
+               10  VA-PARM-CACHE-DATA      PIC X(200)  VALUE SPACES.
+
            05  VA-ERR-OBJECT               PIC X(8)    VALUE SPACES.
            05  VA-ERR-REFERENCE            PIC X(20)   VALUE SPACES.
            05  VA-ERR-SQLERRM              PIC X(70)   VALUE SPACES.
@@ -208,6 +236,17 @@
                                    VALUE ZEROS.
            05  VA-DES-COMPRADR             PIC X(90).
            05  VA-DES-COMPRCTY             PIC X(65).
+           05  VN-IDX-POSTAL                PIC S9(4) COMP VALUE +0.
+           05  VN-MATCH-IDX-POSTAL          PIC S9(4) COMP VALUE +0.
+           05  VN-IDX-COOWNER               PIC S9(4) COMP VALUE +0.
+           05  VN-RETRY-WRITEQ              PIC 9(01)      VALUE 0.
+           05  VA-SW-POSTAL-FOUND          PIC X(01)   VALUE 'N'.
+               88  VA-POSTAL-RULE-FOUND               VALUE 'S'.
+           05  VN-LEN-CODPOST               PIC S9(4) COMP VALUE +0.
+           05  VA-AMT-GOOD-OLD              PIC 9(13)V9(02)
+                                   VALUE ZEROS.
+           05  VA-GEN-COUNTRY               PIC X(03)   VALUE SPACES.
+           05  VA-GEN-CODPOST               PIC X(10)   VALUE SPACES.
 
       *
 
@@ -217,8 +256,10 @@
        01  CA-CONSTANTS.
 
            05  CA-YES                      PIC X(01)   VALUE 'S'.
+           05  CA-NO                       PIC X(01)   VALUE 'N'.
            05  CA-SCREEN                   PIC X(01)   VALUE 'P'.
            05  CA-QUEUE                    PIC X(04)   VALUE '+DC1'.
+           05  CA-QUEUE-PARM                PIC X(04)   VALUE '+PC1'.
            05  CA-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
            05  CA-ACE0001                  PIC X(07)   VALUE 'ACE0001'.
            05  CA-ACE0002                  PIC X(07)   VALUE 'ACE0002'.
@@ -233,11 +274,27 @@
                                    VALUE '@AC000015'.
            05  CA-AC000008                 PIC X(9)
                                    VALUE '@AC000008'.
+           05  CA-AC000021                 PIC X(9)
+                                   VALUE '@AC000021'.
            05  CA-ERR-ACE0109              PIC X(07)   VALUE 'ACE0109'.
            05  CA-TS-QUEUE                 PIC X(8)    VALUE 'TS-QUEUE'.
            05  CA-TC9C9900                 PIC X(08)   VALUE 'TC9C9900'.
            05  CA-AC8C110S                 PIC X(08)   VALUE 'AC8C110S'.
            05  CA-AC8C130S                 PIC X(08)   VALUE 'AC8C130S'.
+           05  CA-AC8C140S                 PIC X(08)   VALUE 'AC8C140S'.
+           05  CA-AC8C140S-REF             PIC X(11)
+                                   VALUE 'AC8C140S : '.
+           05  CA-AC8C150S                 PIC X(08)   VALUE 'AC8C150S'.
+           05  CA-AC8C150S-REF             PIC X(11)
+                                   VALUE 'AC8C150S : '.
+           05  CA-AC8C160S                 PIC X(08)   VALUE 'AC8C160S'.
+           05  CA-AC8C160S-REF             PIC X(11)
+                                   VALUE 'AC8C160S : '.
+           05  CA-AC8C170S                 PIC X(08)   VALUE 'AC8C170S'.
+           05  CA-AC8C170S-REF             PIC X(11)
+                                   VALUE 'AC8C170S : '.
+           05  CA-AC000024                 PIC X(9)
+                                   VALUE '@AC000024'.
            05  CA-TC9C9900-REF             PIC X(11)
                                    VALUE 'TC9C9900 : '.
            05  CA-AC8C110S-REF             PIC X(11)
@@ -252,6 +309,45 @@
            05  CA-DEL-REFERENCE            PIC X(08)   VALUE 'DELETEQ '.
            05  CA-C                        PIC X       VALUE 'C'.
            05  CA-PE8C1900                 PIC X(08)   VALUE 'PE8C1900'.
+           05  CA-TYP-AREA-SQMT            PIC X(01)   VALUE 'M'.
+           05  CA-TYP-AREA-SQFT            PIC X(01)   VALUE 'P'.
+           05  CA-FACTOR-SQFT-SQMT         PIC 9V9(6)
+                                   VALUE 0,092903.
+           05  CA-AC000022                 PIC X(9)
+                                   VALUE '@AC000022'.
+           05  CA-NUMERIC-TYPE             PIC X(01)   VALUE 'N'.
+           05  CA-AC000023                 PIC X(9)
+                                   VALUE '@AC000023'.
+           05  CA-MAX-RETRY-WRITEQ         PIC 9(01)   VALUE 3.
+           05  CA-AC000025                 PIC X(9)
+                                   VALUE '@AC000025'.
+           05  CA-AC000026                 PIC X(9)
+                                   VALUE '@AC000026'.
+           05  CA-CUR-LOCAL                PIC X(03)   VALUE 'EUR'.
+           05  CA-CUR-USD                  PIC X(03)   VALUE 'USD'.
+           05  CA-OPE-TYPEINQ              PIC X(01)   VALUE '4'.
+           05  CA-AC000027                 PIC X(9)
+                                   VALUE '@AC000027'.
+           05  CA-MAX-COOWNERS             PIC 9(01)   VALUE 2.
+           05  CA-AC000028                 PIC X(9)
+                                   VALUE '@AC000028'.
+
+      ******************************************************************
+      *               TABLA DE FORMATOS DE CODIGO POSTAL POR PAIS       *
+      *               POSTAL CODE FORMAT TABLE BY COUNTRY               *
+      ******************************************************************
+       01  CA-POSTAL-TABLE-DATA.
+           05  FILLER            PIC X(06)   VALUE 'USA05N'.
+           05  FILLER            PIC X(06)   VALUE 'CAN06A'.
+           05  FILLER            PIC X(06)   VALUE 'MEX05N'.
+           05  FILLER            PIC X(06)   VALUE 'ESP05N'.
+           05  FILLER            PIC X(06)   VALUE 'GBR07A'.
+
+       01  CA-POSTAL-TABLE REDEFINES CA-POSTAL-TABLE-DATA.
+           05  CA-PR-ENTRY       OCCURS 5 TIMES.
+               10  CA-PR-COUNTRY PIC X(03).
+               10  CA-PR-LENGTH  PIC 9(02).
+               10  CA-PR-TYPE    PIC X(01).
 
       *
       ******************************************************************
@@ -261,8 +357,7 @@
       ******************************************************************
        LINKAGE SECTION.
 
-
-
+           COPY QAECEIBC.
 
        01  DFHCOMMAREA.
            COPY QGECCAA.
@@ -353,10 +448,16 @@
 
            PERFORM VALIDATE-NUMBER-GOOD
 
+           PERFORM CONVERT-AREA-UNITS
+
            PERFORM VALIDATE-GOOD
 
+           PERFORM VALIDATE-CURRENCY
+
            PERFORM VALIDATE-LOCAL
 
+           PERFORM VALIDATE-POSTAL-CODE
+
            PERFORM DEL-QUEUE.
 
       ******************************************************************
@@ -364,11 +465,14 @@
       *                                                                *
       *A.PR.S                                                          *
       *      SE LLAMA AL MODULO QG2CSEG PARA VERIFICAR LA AUTORIZACION *
-      *      DEL USUARIO                                               *
+      *      DEL USUARIO PARA LA OPERACION SOLICITADA (N003-OPTION EN  *
+      *      SEG-OPERATION), NO UN PERMISO UNICO PARA TODAS.           *
       *A.PR.E                                                          *
       *                                                                *
       *B.PR.S                                                          *
-      *      QG2CSEG USER AUTORITATION VERIFICATION                    *
+      *      QG2CSEG USER AUTHORIZATION VERIFICATION FOR THE REQUESTED *
+      *      OPERATION (N003-OPTION IN SEG-OPERATION), NOT A SINGLE    *
+      *      BLANKET PERMISSION FOR ALL OF THEM.                      *
       *B.PR.E                                                          *
       ******************************************************************
        SECURITY-USERID.
@@ -376,6 +480,7 @@
            INITIALIZE QGECSEG.
 
            MOVE W000-CA-SEG-ACGOOD       TO SEG-SW-FICRECORD
+           MOVE N003-OPTION              TO SEG-OPERATION
 
       *@PAV9999D
       *    EXEC CICS
@@ -449,7 +554,8 @@
 
            IF   NOT CAA-SW-OPE-TYPEREG AND
                 NOT CAA-SW-OPE-TYPEANN AND
-                NOT CAA-SW-OPE-TYPEMODI
+                NOT CAA-SW-OPE-TYPEMODI AND
+                NOT CAA-SW-OPE-TYPEINQ
 
                MOVE CA-ACE0001            TO CAA-SW-ERRCOD
                MOVE SPACES                TO CAA-ERR-VARIA1
@@ -478,9 +584,35 @@
 
            END-IF
 
-           MOVE W000-CA-NUM-3                  TO  TCEC9900-OPTION
-           MOVE N003-ENT                       TO  TCEC9900-KEY
-           MOVE CAA-SW-LNG-TERM                TO  TCEC9900-COD-LNGKEY
+           PERFORM READQ-PARM-CACHE
+
+           IF  EIBRESP EQUAL WCO2C-CICS-NORMAL               AND
+               VA-PARM-CACHE-DATE EQUAL CAA-2DAT-ACCOUN
+
+               MOVE VA-PARM-CACHE-DATA         TO QBEC999-DATA-PARAM
+
+           ELSE
+
+               PERFORM FETCH-ENTITY-PARAMS
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    FETCH-ENTITY-PARAMS                      *
+      *                                                                *
+      *A.PR.S                                                          *
+      *    - LLAMADA A TC9C9900 CUANDO NO HAY CACHE VALIDA PARA HOY.   *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *    - CALL TO TC9C9900 WHEN THERE IS NO CACHE VALID FOR TODAY.  *
+      *B.PR.E                                                          *
+      ******************************************************************
+       FETCH-ENTITY-PARAMS.
+
+           MOVE W000-CA-NUM-3              TO  TCEC9900-OPTION
+           MOVE N003-ENT                   TO  TCEC9900-KEY
+           MOVE CAA-SW-LNG-TERM            TO  TCEC9900-COD-LNGKEY
 
            CALL CA-TC9C9900 USING TCEC9900
 
@@ -490,6 +622,8 @@
 
                    MOVE TCEC9900-DATA-PARAM    TO QBEC999-DATA-PARAM
 
+                   PERFORM WRITEQ-PARM-CACHE
+
                WHEN W000-CA-NUM-70
                    MOVE CA-ACE0009             TO CAA-SW-ERRCOD
                    MOVE CA-AC000015            TO CAA-ERR-VARIA1
@@ -517,6 +651,128 @@
 
            END-EVALUATE.
 
+      ******************************************************************
+      *.PN                    READQ-PARM-CACHE                         *
+      *                                                                *
+      *A.PR.S                                                          *
+      *     LEE DE LA COLA TS +PC1+<ENTIDAD> LA ULTIMA COPIA CACHEADA  *
+      *     DE LOS PARAMETROS ESTRUCTURALES DE TC9C9900. EIBRESP       *
+      *     DISTINTO DE NORMAL (P.EJ. QIDERR, AUN NO CACHEADO HOY)     *
+      *     SE TRATA COMO CACHE-MISS EN VALIDATE-ENTITY.               *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *     READS THE LAST CACHED COPY OF TC9C9900'S STRUCTURAL        *
+      *     PARAMETERS FROM TS QUEUE +PC1+<ENTITY>. AN EIBRESP OTHER   *
+      *     THAN NORMAL (E.G. QIDERR, NOT CACHED YET TODAY) IS         *
+      *     TREATED AS A CACHE MISS BY VALIDATE-ENTITY.                *
+      *B.PR.E                                                          *
+      ******************************************************************
+       READQ-PARM-CACHE.
+
+           MOVE CA-QUEUE-PARM            TO VA-TSQ-PRFX
+           MOVE N003-ENT                 TO VA-TSQ-SFF
+
+      *@PAV9999D
+      *    EXEC CICS
+      *       READQ TS QUEUE(VA-TSQ-A1)
+      *       INTO(VA-PARM-CACHE-REC)
+      *       LENGTH(VN-TSQ-LTH)
+      *       ITEM(1) NOHANDLE
+      *    END-EXEC
+
+           INITIALIZE QAECTS1C
+           MOVE VA-TSQ-A1 TO ETSIC-CICS-QUEUE
+           SET ETSIC-SW-REW-NO  TO TRUE
+           MOVE 1 TO ETSIC-CICS-ITEM
+           MOVE LENGTH OF VA-PARM-CACHE-REC TO ETSIC-CICS-LTH
+           MOVE 0 TO ETSIC-NUM-ITEM-CICS
+           IF ETSIC-CICS-QUEUE-ARCH
+              MOVE 'QA6CRD1' TO WC04C-PGM-NM
+              CALL WC04C-PGM-NM USING DFHEIBLK
+                                      EATT-QAECCAAE-03
+                                      QAECTS1C
+                                      VA-PARM-CACHE-REC
+           ELSE
+              MOVE 'QA7CTS1' TO WC04C-PGM-NM
+              CALL WC04C-PGM-NM USING DFHEIBLK
+                                      EENQC-CICS-FILL
+                                      QAECTS1C
+                                      VA-PARM-CACHE-REC
+           END-IF.
+
+      *@FAV9999D
+
+      ******************************************************************
+      *.PN                    WRITEQ-PARM-CACHE                        *
+      *                                                                *
+      *A.PR.S                                                          *
+      *     GRABA EN LA COLA TS +PC1+<ENTIDAD> LOS PARAMETROS RECIEN   *
+      *     OBTENIDOS DE TC9C9900, CON LA FECHA DE PROCESO, PARA QUE    *
+      *     LAS SIGUIENTES TRANSACCIONES DEL MISMO DIA NO VUELVAN A    *
+      *     LLAMAR A TC9C9900. SE REESCRIBE EL MISMO ITEM (ITEM 1) EN  *
+      *     LUGAR DE ACUMULAR UNO POR TRANSACCION.                    *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *     WRITES THE STRUCTURAL PARAMETERS JUST FETCHED FROM         *
+      *     TC9C9900, TOGETHER WITH THE PROCESS DATE, TO TS QUEUE      *
+      *     +PC1+<ENTITY>, SO LATER TRANSACTIONS THE SAME DAY DON'T    *
+      *     CALL TC9C9900 AGAIN. THE SAME ITEM (ITEM 1) IS REWRITTEN   *
+      *     RATHER THAN ACCUMULATING ONE PER TRANSACTION.              *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITEQ-PARM-CACHE.
+
+           MOVE CA-QUEUE-PARM             TO VA-TSQ-PRFX
+           MOVE N003-ENT                  TO VA-TSQ-SFF
+
+           MOVE CAA-2DAT-ACCOUN           TO VA-PARM-CACHE-DATE
+           MOVE QBEC999-DATA-PARAM        TO VA-PARM-CACHE-DATA
+
+      *@PAV9999D
+      *    EXEC CICS
+      *       WRITEQ TS QUEUE(VA-TSQ-A1)
+      *       FROM(VA-PARM-CACHE-REC)
+      *       LENGTH(VN-TSQ-LTH)
+      *       ITEM(1) REWRITE NOHANDLE
+      *    END-EXEC
+
+           INITIALIZE QAECTS1C
+           INITIALIZE QAECTS1M
+           MOVE VA-TSQ-A1 TO ETSIC-CICS-QUEUE
+           SET ETS1M-SW-MAIN-NO   TO TRUE
+           SET ETSIC-SW-REW-YES   TO TRUE
+           MOVE 1 TO ETSIC-CICS-ITEM
+           MOVE LENGTH OF VA-PARM-CACHE-REC TO ETSIC-CICS-LTH
+           MOVE 0 TO ETSIC-NUM-ITEM-CICS
+           IF ETSIC-CICS-QUEUE-ARCH
+              MOVE 'QA6CWR1' TO WC04C-PGM-NM
+              CALL WC04C-PGM-NM USING DFHEIBLK
+                                      EATT-QAECCAAE-03
+                                      QAECTS1C
+                                      VA-PARM-CACHE-REC
+           ELSE
+              MOVE 'QA7CTS2' TO WC04C-PGM-NM
+              CALL WC04C-PGM-NM USING DFHEIBLK
+                                      EENQC-CICS-FILL
+                                      QAECTS1C
+                                      VA-PARM-CACHE-REC
+           END-IF
+
+      *@FAV9999D
+
+      *@PAV9999D
+      *    IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           IF  EIBRESP NOT EQUAL WCO2C-CICS-NORMAL
+      *@FAV9999D
+               MOVE CA-TS-QUEUE          TO VA-ERR-OBJECT
+               MOVE CA-WRI-REFERENCE     TO VA-ERR-REFERENCE(1:8)
+
+               PERFORM VALIDATE-CICS-ERROR
+
+           END-IF.
+
       ******************************************************************
       *.PN                  VALIDATE-GOOD                              *
       *                                                                *
@@ -540,6 +796,40 @@
 
            END-IF.
 
+      ******************************************************************
+      *.PN                  VALIDATE-CURRENCY                          *
+      *                                                                *
+      *A.PR.S                                                          *
+      *  - SE VALIDA LA MONEDA DE CONTABILIZACION DEL BIEN. SI NO SE   *
+      *    INFORMA SE ASUME LA MONEDA LOCAL, PARA NO ROMPER EXTRACTOS  *
+      *    EXISTENTES QUE NO LA TRAEN.                                 *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *  - CHECK THE GOOD'S BOOKING CURRENCY. WHEN NOT INFORMED, THE   *
+      *    LOCAL CURRENCY IS ASSUMED, SO EXISTING EXTRACTS THAT DON'T  *
+      *    CARRY IT STILL WORK.                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-CURRENCY.
+
+           IF  N003-FCC-GOOD EQUAL SPACES OR LOW-VALUES
+
+               MOVE CA-CUR-LOCAL          TO N003-FCC-GOOD
+
+           END-IF
+
+           IF  N003-FCC-GOOD NOT EQUAL CA-CUR-LOCAL  AND
+               N003-FCC-GOOD NOT EQUAL CA-CUR-USD
+
+               MOVE CA-ACE0002            TO CAA-SW-ERRCOD
+               MOVE CA-AC000026           TO CAA-ERR-VARIA1
+               MOVE SPACES                TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
+           END-IF.
+
       *
       ******************************************************************
       *.PN                  VALIDATE-LOCAL                             *
@@ -565,6 +855,140 @@
 
            END-IF.
 
+           IF  N003-DAT-BGN-GOOD NOT EQUAL SPACES           AND
+               N003-DAT-BGN-GOOD NOT EQUAL LOW-VALUES        AND
+               N003-DAT-MAT-GOOD NOT EQUAL SPACES           AND
+               N003-DAT-MAT-GOOD NOT EQUAL LOW-VALUES        AND
+               N003-DAT-BGN-GOOD >= N003-DAT-MAT-GOOD
+
+               MOVE CA-ACE0002            TO CAA-SW-ERRCOD
+               MOVE CA-AC000025           TO CAA-ERR-VARIA1
+               MOVE SPACES                TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                  VALIDATE-POSTAL-CODE                       *
+      *                                                                *
+      *A.PR.S                                                          *
+      *  - SE VALIDA QUE EL CODIGO POSTAL TENGA UN FORMATO VALIDO      *
+      *    PARA EL PAIS INDICADO, ANTES DE COMPONER LA DIRECCION EN    *
+      *    22100-CALL-PE8C1900.                                        *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *  - CHECK THAT THE POSTAL CODE HAS A VALID FORMAT FOR THE       *
+      *    GIVEN COUNTRY, BEFORE THE ADDRESS IS BUILT IN               *
+      *    22100-CALL-PE8C1900.                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-POSTAL-CODE.
+
+           MOVE N003-COUNTRY               TO VA-GEN-COUNTRY
+           MOVE N003-CODPOST               TO VA-GEN-CODPOST
+
+           PERFORM VALIDATE-POSTAL-FORMAT
+
+           PERFORM VALIDATE-COOWNER-POSTAL-CODES.
+
+      ******************************************************************
+      *.PN                  VALIDATE-POSTAL-FORMAT                     *
+      *                                                                *
+      *A.PR.S                                                          *
+      *  - COMPRUEBA VA-GEN-CODPOST CONTRA EL FORMATO DE VA-GEN-COUNTRY.*
+      *    PARAGRAFO GENERICO, USADO TANTO PARA EL COMPRADOR PRINCIPAL *
+      *    (N003-COUNTRY/N003-CODPOST) COMO PARA CADA COPROPIETARIO    *
+      *    (N003-CO-COUNTRY/N003-CO-CODPOST).                          *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *  - CHECKS VA-GEN-CODPOST AGAINST VA-GEN-COUNTRY'S FORMAT.      *
+      *    GENERIC PARAGRAPH, USED BOTH FOR THE MAIN BUYER             *
+      *    (N003-COUNTRY/N003-CODPOST) AND FOR EACH CO-OWNER           *
+      *    (N003-CO-COUNTRY/N003-CO-CODPOST).                          *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-POSTAL-FORMAT.
+
+           IF  VA-GEN-COUNTRY EQUAL SPACES OR VA-GEN-CODPOST EQUAL SPACES
+
+               CONTINUE
+
+           ELSE
+
+               SET VA-SW-POSTAL-FOUND      TO 'N'
+               MOVE 0                      TO VN-MATCH-IDX-POSTAL
+
+               PERFORM VARYING VN-IDX-POSTAL FROM 1 BY 1
+                       UNTIL VN-IDX-POSTAL > 5
+                          OR VA-POSTAL-RULE-FOUND
+
+                   IF  CA-PR-COUNTRY(VN-IDX-POSTAL) EQUAL VA-GEN-COUNTRY
+
+                       SET VA-POSTAL-RULE-FOUND   TO TRUE
+                       MOVE VN-IDX-POSTAL         TO VN-MATCH-IDX-POSTAL
+
+                   END-IF
+
+               END-PERFORM
+
+               IF  VA-POSTAL-RULE-FOUND
+
+                   MOVE 0                  TO VN-LEN-CODPOST
+
+                   INSPECT FUNCTION REVERSE(VA-GEN-CODPOST)
+                       TALLYING VN-LEN-CODPOST FOR LEADING SPACES
+
+                   COMPUTE VN-LEN-CODPOST =
+                           LENGTH OF VA-GEN-CODPOST - VN-LEN-CODPOST
+
+                   IF  VN-LEN-CODPOST NOT EQUAL
+                               CA-PR-LENGTH(VN-MATCH-IDX-POSTAL)
+                       OR (CA-PR-TYPE(VN-MATCH-IDX-POSTAL) EQUAL
+                               CA-NUMERIC-TYPE  AND
+                           VA-GEN-CODPOST(1:VN-LEN-CODPOST) NOT NUMERIC)
+
+                       MOVE CA-ACE0002          TO CAA-SW-ERRCOD
+                       MOVE CA-AC000022         TO CAA-ERR-VARIA1
+                       MOVE SPACES              TO CAA-ERR-VARIA2
+
+                       PERFORM END-PROCESS
+
+                   END-IF
+
+               END-IF
+
+           END-IF.
+
+      ******************************************************************
+      *.PN             VALIDATE-COOWNER-POSTAL-CODES                   *
+      *                                                                *
+      *A.PR.S                                                          *
+      *  - SE VALIDA EL CODIGO POSTAL DE CADA COPROPIETARIO INFORMADO  *
+      *    EN N003-COOWNER CON LA MISMA REGLA QUE EL COMPRADOR         *
+      *    PRINCIPAL, ANTES DE QUE WRITE-CO-OWNERS GRABE SU DIRECCION. *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *  - EACH CO-OWNER INFORMED IN N003-COOWNER HAS ITS POSTAL CODE  *
+      *    CHECKED WITH THE SAME RULE AS THE MAIN BUYER, BEFORE        *
+      *    WRITE-CO-OWNERS STORES ITS ADDRESS.                         *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-COOWNER-POSTAL-CODES.
+
+           PERFORM VARYING VN-IDX-COOWNER FROM 1 BY 1
+                   UNTIL VN-IDX-COOWNER > N003-NUM-COOWNERS
+
+               MOVE N003-CO-COUNTRY(VN-IDX-COOWNER) TO VA-GEN-COUNTRY
+               MOVE N003-CO-CODPOST(VN-IDX-COOWNER) TO VA-GEN-CODPOST
+
+               PERFORM VALIDATE-POSTAL-FORMAT
+
+           END-PERFORM.
+
       ******************************************************************
       *.PN                     VALIDATE-NUMBER-GOOD                    *
       *                                                                *
@@ -601,6 +1025,16 @@
 
            END-IF
 
+           IF  N003-HAIRCUT > 100
+
+               MOVE CA-ACE0002          TO CAA-SW-ERRCOD
+               MOVE CA-AC000021         TO CAA-ERR-VARIA1
+               MOVE SPACES              TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
+           END-IF
+
            IF  N003-NUM-TOT-AREA NOT NUMERIC
 
                MOVE ZEROES              TO N003-NUM-TOT-AREA
@@ -617,6 +1051,73 @@
 
                MOVE ZEROES              TO N003-GOOD-AMT
 
+           END-IF
+
+           IF  N003-NUM-COOWNERS IS NOT NUMERIC
+
+               MOVE ZEROES              TO N003-NUM-COOWNERS
+
+           END-IF
+
+           IF  N003-NUM-COOWNERS > CA-MAX-COOWNERS
+
+               MOVE CA-ACE0002          TO CAA-SW-ERRCOD
+               MOVE CA-AC000028         TO CAA-ERR-VARIA1
+               MOVE SPACES              TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                     CONVERT-AREA-UNITS                      *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - CONVIERTE LAS AREAS A LA UNIDAD DE ALMACENAMIENTO UNICA    *
+      *     (METROS CUADRADOS) SEGUN EL INDICADOR N003-TYP-AREA. UN    *
+      *     INDICADOR DISTINTO DE PIES/METROS CUADRADOS (Y DISTINTO DE *
+      *     BLANCOS SIN AREA INFORMADA) SE RECHAZA EN VEZ DE PASAR SIN *
+      *     CONVERTIR.                                                 *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - CONVERTS THE AREAS TO THE SINGLE STORED UNIT (SQUARE       *
+      *     METERS) ACCORDING TO THE N003-TYP-AREA INDICATOR. AN       *
+      *     INDICATOR OTHER THAN SQUARE FEET/METERS (AND OTHER THAN    *
+      *     SPACES WITH NO AREA INFORMED) IS REJECTED INSTEAD OF       *
+      *     PASSING THROUGH UNCONVERTED.                               *
+      *B.PR.E                                                          *
+      ******************************************************************
+       CONVERT-AREA-UNITS.
+
+           IF  N003-TYP-AREA EQUAL CA-TYP-AREA-SQFT
+
+               COMPUTE N003-NUM-TOT-AREA ROUNDED =
+                       N003-NUM-TOT-AREA * CA-FACTOR-SQFT-SQMT
+
+               COMPUTE N003-NUM-BUILT-AREA ROUNDED =
+                       N003-NUM-BUILT-AREA * CA-FACTOR-SQFT-SQMT
+
+               MOVE CA-TYP-AREA-SQMT       TO N003-TYP-AREA
+
+           ELSE IF  N003-TYP-AREA EQUAL CA-TYP-AREA-SQMT
+
+               CONTINUE
+
+           ELSE IF  N003-TYP-AREA EQUAL SPACES       AND
+                    N003-NUM-TOT-AREA EQUAL ZEROS     AND
+                    N003-NUM-BUILT-AREA EQUAL ZEROS
+
+               CONTINUE
+
+           ELSE
+
+               MOVE CA-ACE0002          TO CAA-SW-ERRCOD
+               MOVE CA-AC000027         TO CAA-ERR-VARIA1
+               MOVE SPACES              TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
            END-IF.
 
       ******************************************************************
@@ -689,12 +1190,22 @@
       ******************************************************************
        PROGRAM-PROCESS.
 
+           PERFORM VALIDATE-ANNULMENT-CONFIRM
+
+           IF CAA-SW-OPE-TYPEREG
+
+               PERFORM CHECK-DUPLICATE-PARCEL
+
+           END-IF
+
            PERFORM ACCESS-AC8C110S
 
            IF CAA-SW-OPE-TYPEREG OR CAA-SW-OPE-TYPEMODI
 
                PERFORM ACCESS-AC8C130S
 
+               PERFORM WRITE-CO-OWNERS
+
            END-IF
 
            MOVE ACNC003               TO ACNC0031
@@ -704,6 +1215,70 @@
 
            PERFORM WRITEQ.
 
+      ******************************************************************
+      *.PN                VALIDATE-ANNULMENT-CONFIRM                   *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - SI LA OPERACION ES ANULACION, NO SE PROCESA HASTA QUE EL   *
+      *     USUARIO LA CONFIRME EN N003-CONFIRM (S/N).                 *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - IF THE OPERATION IS AN ANNULMENT, IT IS NOT PROCESSED      *
+      *     UNTIL THE USER CONFIRMS IT VIA N003-CONFIRM (S/N).         *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-ANNULMENT-CONFIRM.
+
+           IF  CAA-SW-OPE-TYPEANN              AND
+               N003-CONFIRM NOT EQUAL CA-YES
+
+               MOVE CA-ACE0002            TO CAA-SW-ERRCOD
+               MOVE CA-AC000023           TO CAA-ERR-VARIA1
+               MOVE SPACES                TO CAA-ERR-VARIA2
+
+               PERFORM END-PROCESS
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                FETCH-OLD-AMOUNT                             *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - ANTES DE MODIFICAR EL IMPORTE DE UN BIEN (TYPEMODI), SE    *
+      *     CONSULTA A AC8C110S EN MODO INQUIRY EL IMPORTE VIGENTE     *
+      *     PARA PODER GRABARLO COMO IMPORTE ANTERIOR (HISTORICO DE    *
+      *     VALORACION Y PISTA DE AUDITORIA).                          *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - BEFORE A GOOD'S AMOUNT IS MODIFIED (TYPEMODI), AC8C110S IS *
+      *     QUERIED IN INQUIRY MODE FOR THE CURRENT AMOUNT SO IT CAN   *
+      *     BE RECORDED AS THE PRIOR AMOUNT (VALUATION HISTORY AND     *
+      *     AUDIT TRAIL).                                              *
+      *B.PR.E                                                          *
+      ******************************************************************
+       FETCH-OLD-AMOUNT.
+
+           MOVE ZEROS                         TO VA-AMT-GOOD-OLD
+
+           INITIALIZE VA-ACEC110-01
+                      VA-ACEC000-01
+
+           MOVE CA-OPE-TYPEINQ                TO E110-OPTION
+           MOVE N003-ENT                      TO E110-ENT
+           MOVE N003-NUM-GOOD                 TO E110-NUM-GOOD
+
+           CALL CA-AC8C110S   USING VA-ACEC110-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           IF  E000-SW-RTN-OK
+
+               MOVE E110-AMT-GOOD              TO VA-AMT-GOOD-OLD
+
+           END-IF.
+
       ******************************************************************
       *.PN                ACCESS-AC8C110S                              *
       *                                                                *
@@ -718,6 +1293,12 @@
       ******************************************************************
        ACCESS-AC8C110S.
 
+           IF  CAA-SW-OPE-TYPEMODI
+
+               PERFORM FETCH-OLD-AMOUNT
+
+           END-IF
+
            INITIALIZE VA-ACEC110-01
                       VA-ACEC000-01
 
@@ -740,10 +1321,21 @@
            MOVE W000-CA-TYP-DTA-EST           TO E110-TYP-DTA-CMPY
            MOVE N003-FLG-VALID-BAS            TO E110-FLG-VALID-BASEL
            MOVE N003-FLG-EXC-INSU             TO E110-FLG-EXC-INSU
+
+           IF  N003-FLG-EXC-INSU EQUAL CA-YES
+               IF  N003-DAT-EXC-INSU EQUAL SPACES OR LOW-VALUES
+                   MOVE CAA-2DAT-ACCOUN        TO N003-DAT-EXC-INSU
+               END-IF
+           ELSE
+               MOVE SPACES                     TO N003-DAT-EXC-INSU
+           END-IF
+
+           MOVE N003-DAT-EXC-INSU             TO E110-DAT-EXC-INSU
            MOVE N003-HAIRCUT                  TO E110-PER-HC-GOOD
            MOVE N003-COMMENTS                 TO E110-COMMENTS
            MOVE N003-FCC-GOOD                 TO E110-FCC-GOOD
            MOVE N003-GOOD-AMT                 TO E110-AMT-GOOD
+           MOVE VA-AMT-GOOD-OLD                TO E110-AMT-GOOD-OLD
 
            CALL CA-AC8C110S   USING VA-ACEC110-01
                                     VA-ACEC000-01
@@ -753,6 +1345,24 @@
 
                WHEN E000-SW-RTN-OK
 
+                   IF CAA-SW-OPE-TYPEMODI
+
+                       PERFORM WRITE-VALUATION-HISTORY
+
+                   END-IF
+
+                   IF  NOT CAA-SW-OPE-TYPEINQ
+
+                       PERFORM WRITE-AUDIT-TRAIL
+
+                   END-IF
+
+                   IF CAA-SW-OPE-TYPEINQ
+
+                       PERFORM REDISPLAY-INQUIRY-DATA
+
+                   END-IF
+
                    IF CAA-SW-OPE-TYPEANN
 
                        MOVE E000-COD-WA1      TO CAA-SW-COD-WA1
@@ -789,6 +1399,232 @@
 
            END-EVALUATE.
 
+      ******************************************************************
+      *.PN                WRITE-VALUATION-HISTORY                      *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - SI AC8C110S DEVUELVE UN IMPORTE ANTERIOR DISTINTO DEL      *
+      *     NUEVO (E110-AMT-GOOD-OLD), SE GRABA UNA FILA DE HISTORICO  *
+      *     DE VALORACION CON EL IMPORTE ANTERIOR, EL NUEVO, EL        *
+      *     USUARIO Y LA FECHA DEL CAMBIO.                             *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - WHEN AC8C110S RETURNS A PRIOR AMOUNT DIFFERENT FROM THE    *
+      *     NEW ONE (E110-AMT-GOOD-OLD), A VALUATION HISTORY ROW IS    *
+      *     WRITTEN WITH THE OLD AMOUNT, THE NEW AMOUNT, THE USER      *
+      *     AND THE DATE OF THE CHANGE.                                *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITE-VALUATION-HISTORY.
+
+           IF  E110-AMT-GOOD-OLD NOT EQUAL E110-AMT-GOOD
+
+               INITIALIZE VA-ACEC140-01
+                          VA-ACEC000-01
+
+               MOVE N003-ENT               TO E140-ENT
+               MOVE E110-NUM-GOOD          TO E140-NUM-GOOD
+               MOVE E110-AMT-GOOD-OLD      TO E140-AMT-OLD
+               MOVE E110-AMT-GOOD          TO E140-AMT-NEW
+               MOVE CAA-USERID             TO E140-USER
+               MOVE CAA-2DAT-ACCOUN        TO E140-DAT-CHANGE
+
+               CALL CA-AC8C140S   USING VA-ACEC140-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               EVALUATE TRUE
+
+                   WHEN E000-SW-RTN-OK
+                       CONTINUE
+
+                   WHEN E000-SW-RTN-DB2
+
+                       MOVE E000-DES-TBLERR   TO VA-ERR-OBJECT
+                       MOVE CA-AC8C140S-REF   TO VA-ERR-REFERENCE(1:11)
+                       MOVE E000-SW-COD-RTN   TO VA-ERR-REFERENCE(12:9)
+                       MOVE E000-COD-SQLCODE  TO VN-ERR-SQLCODE
+                       MOVE E000-COD-SQLERRMC TO VA-ERR-SQLERRM
+
+                       PERFORM DB2-ERROR
+
+                   WHEN OTHER
+
+                       MOVE E000-ERRCOD          TO CAA-SW-ERRCOD
+                       MOVE E000-ERR-VARIA1      TO CAA-ERR-VARIA1
+                       MOVE E000-ERR-VARIA2      TO CAA-ERR-VARIA2
+
+                       PERFORM END-PROCESS
+
+               END-EVALUATE
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                WRITE-AUDIT-TRAIL                           *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - POR CADA ALTA/ANULACION/MODIFICACION QUE AC8C110S ACEPTA,  *
+      *     SE GRABA UNA FILA DE AUDITORIA (USUARIO, TERMINAL, FECHA,  *
+      *     OPCION, NUMERO DE BIEN, IMPORTE ANTERIOR Y NUEVO) MEDIANTE *
+      *     AC8C170S, INDEPENDIENTEMENTE DEL HISTORICO DE VALORACION.  *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - FOR EVERY REGISTRATION/ANNULMENT/MODIFICATION THAT         *
+      *     AC8C110S ACCEPTS, AN AUDIT ROW (USER, TERMINAL, DATE,      *
+      *     OPTION, GOOD NUMBER, OLD AND NEW AMOUNT) IS WRITTEN VIA    *
+      *     AC8C170S, INDEPENDENT OF THE VALUATION HISTORY.            *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITE-AUDIT-TRAIL.
+
+           INITIALIZE VA-ACEC170-01
+                      VA-ACEC000-01
+
+           MOVE N003-ENT               TO E170-ENT
+           MOVE CAA-USERID              TO E170-STP-USER
+           MOVE CAA-TERMINAL            TO E170-STP-TERMINAL
+           MOVE CAA-2DAT-ACCOUN         TO E170-DAT-PROCESS
+           MOVE N003-OPTION             TO E170-OPTION
+           MOVE E110-NUM-GOOD           TO E170-NUM-GOOD
+           MOVE E110-AMT-GOOD-OLD       TO E170-AMT-OLD
+           MOVE E110-AMT-GOOD           TO E170-AMT-NEW
+
+           CALL CA-AC8C170S   USING VA-ACEC170-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           EVALUATE TRUE
+
+               WHEN E000-SW-RTN-OK
+                   CONTINUE
+
+               WHEN E000-SW-RTN-DB2
+
+                   MOVE E000-DES-TBLERR   TO VA-ERR-OBJECT
+                   MOVE CA-AC8C170S-REF   TO VA-ERR-REFERENCE(1:11)
+                   MOVE E000-SW-COD-RTN   TO VA-ERR-REFERENCE(12:9)
+                   MOVE E000-COD-SQLCODE  TO VN-ERR-SQLCODE
+                   MOVE E000-COD-SQLERRMC TO VA-ERR-SQLERRM
+
+                   PERFORM DB2-ERROR
+
+               WHEN OTHER
+
+                   MOVE E000-ERRCOD          TO CAA-SW-ERRCOD
+                   MOVE E000-ERR-VARIA1      TO CAA-ERR-VARIA1
+                   MOVE E000-ERR-VARIA2      TO CAA-ERR-VARIA2
+
+                   PERFORM END-PROCESS
+
+           END-EVALUATE.
+
+      ******************************************************************
+      *.PN                REDISPLAY-INQUIRY-DATA                      *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - EN CONSULTA (TYPEINQ), AC8C110S DEVUELVE LOS DATOS         *
+      *     ACTUALES DEL BIEN EN LA MISMA COMMAREA ACEC110. SE         *
+      *     TRASLADAN A LA PANTALLA PARA QUE EL OPERADOR LOS VEA       *
+      *     SIN MODIFICAR NADA.                                       *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - ON INQUIRY (TYPEINQ), AC8C110S RETURNS THE GOOD'S          *
+      *     CURRENT DATA IN THE SAME ACEC110 COMMAREA. IT IS MOVED     *
+      *     BACK TO THE SCREEN SO THE OPERATOR CAN SEE IT WITHOUT      *
+      *     CHANGING ANYTHING.                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+       REDISPLAY-INQUIRY-DATA.
+
+           MOVE E110-COD-GOOD          TO N003-COD-GOOD
+           MOVE E110-DAT-BGN-GOOD      TO N003-DAT-BGN-GOOD
+           MOVE E110-DAT-MAT-GOOD      TO N003-DAT-MAT-GOOD
+           MOVE E110-DES-GOOD          TO N003-DES-GOOD
+           MOVE E110-DES-LOCATION      TO N003-DES-LOCATION
+           MOVE E110-BRN-GOOD          TO N003-BRN-GOOD
+           MOVE E110-STATUS-GOOD       TO N003-STATUS-GOOD
+           MOVE E110-FLG-VALID-BASEL   TO N003-FLG-VALID-BAS
+           MOVE E110-FLG-EXC-INSU      TO N003-FLG-EXC-INSU
+           MOVE E110-DAT-EXC-INSU      TO N003-DAT-EXC-INSU
+           MOVE E110-PER-HC-GOOD       TO N003-HAIRCUT
+           MOVE E110-COMMENTS          TO N003-COMMENTS
+           MOVE E110-FCC-GOOD          TO N003-FCC-GOOD
+           MOVE E110-AMT-GOOD          TO N003-GOOD-AMT.
+
+      ******************************************************************
+      *.PN                CHECK-DUPLICATE-PARCEL                      *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - EN ALTA (TYPEREG), SE CONSULTA A AC8C160S SI LA PARCELA    *
+      *     (N003-COD-PLOT/N003-COD-PROPERTY) YA ESTA DADA DE ALTA     *
+      *     PARA LA ENTIDAD BAJO OTRO NUMERO DE BIEN. SI ES ASI, SE    *
+      *     EXIGE CONFIRMACION (N003-CONFIRM) ANTES DE SEGUIR.         *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - ON REGISTRATION (TYPEREG), AC8C160S IS ASKED WHETHER THE   *
+      *     PARCEL (N003-COD-PLOT/N003-COD-PROPERTY) IS ALREADY ON     *
+      *     FILE FOR THE ENTITY UNDER A DIFFERENT GOOD NUMBER. IF SO,  *
+      *     CONFIRMATION (N003-CONFIRM) IS REQUIRED BEFORE PROCEEDING. *
+      *B.PR.E                                                          *
+      ******************************************************************
+       CHECK-DUPLICATE-PARCEL.
+
+           IF  CAA-SW-OPE-TYPEREG
+
+               INITIALIZE VA-ACEC160-01
+                          VA-ACEC000-01
+
+               MOVE N003-ENT             TO E160-ENT
+               MOVE N003-NUM-GOOD        TO E160-NUM-GOOD
+               MOVE N003-COD-PLOT        TO E160-COD-PLOT
+               MOVE N003-COD-PROPERTY    TO E160-COD-PROPERTY
+
+               CALL CA-AC8C160S   USING VA-ACEC160-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               EVALUATE TRUE
+
+                   WHEN E000-SW-RTN-OK
+
+                       IF  E160-FLG-DUPLICATE EQUAL CA-YES AND
+                           N003-CONFIRM NOT EQUAL CA-YES
+
+                           MOVE CA-ACE0002        TO CAA-SW-ERRCOD
+                           MOVE CA-AC000024       TO CAA-ERR-VARIA1
+                           MOVE SPACES            TO CAA-ERR-VARIA2
+
+                           PERFORM END-PROCESS
+
+                       END-IF
+
+                   WHEN E000-SW-RTN-DB2
+
+                       MOVE E000-DES-TBLERR   TO VA-ERR-OBJECT
+                       MOVE CA-AC8C160S-REF   TO VA-ERR-REFERENCE(1:11)
+                       MOVE E000-SW-COD-RTN   TO VA-ERR-REFERENCE(12:9)
+                       MOVE E000-COD-SQLCODE  TO VN-ERR-SQLCODE
+                       MOVE E000-COD-SQLERRMC TO VA-ERR-SQLERRM
+
+                       PERFORM DB2-ERROR
+
+                   WHEN OTHER
+
+                       MOVE E000-ERRCOD          TO CAA-SW-ERRCOD
+                       MOVE E000-ERR-VARIA1      TO CAA-ERR-VARIA1
+                       MOVE E000-ERR-VARIA2      TO CAA-ERR-VARIA2
+
+                       PERFORM END-PROCESS
+
+               END-EVALUATE
+
+           END-IF.
+
       ******************************************************************
       *.PN                ACCESS-AC8C130S                              *
       *                                                                *
@@ -890,6 +1726,78 @@
 
            END-EVALUATE.
 
+      ******************************************************************
+      *.PN                WRITE-CO-OWNERS                              *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - POR CADA COPROPIETARIO INFORMADO EN N003-COOWNER, SE       *
+      *     GRABA SU PROPIA FILA DE DIRECCION MEDIANTE AC8C150S, SIN   *
+      *     PERDER LA DIRECCION DEL COMPRADOR PRINCIPAL. EL CODIGO     *
+      *     POSTAL YA SE VALIDO EN VALIDATE-COOWNER-POSTAL-CODES; NO   *
+      *     SE LLAMA A 22100-CALL-PE8C1900 PORQUE ACEC150 GUARDA LOS   *
+      *     COMPONENTES DE LA DIRECCION POR SEPARADO Y NO TIENE UN     *
+      *     CAMPO DE DIRECCION COMPUESTA COMO E130-DES-COMPRADR.       *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - FOR EACH CO-OWNER INFORMED IN N003-COOWNER, ITS OWN        *
+      *     ADDRESS ROW IS STORED VIA AC8C150S, WITHOUT LOSING THE     *
+      *     MAIN BUYER'S ADDRESS. THE POSTAL CODE WAS ALREADY CHECKED  *
+      *     IN VALIDATE-COOWNER-POSTAL-CODES; 22100-CALL-PE8C1900 IS   *
+      *     NOT CALLED HERE BECAUSE ACEC150 KEEPS THE ADDRESS          *
+      *     COMPONENTS SEPARATE AND HAS NO COMPOSED-ADDRESS FIELD      *
+      *     LIKE E130-DES-COMPRADR TO RECEIVE ITS RESULT.              *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITE-CO-OWNERS.
+
+           PERFORM VARYING VN-IDX-COOWNER FROM 1 BY 1
+                   UNTIL VN-IDX-COOWNER > N003-NUM-COOWNERS
+
+               INITIALIZE VA-ACEC150-01
+                          VA-ACEC000-01
+
+               MOVE N003-ENT                      TO E150-ENT
+               MOVE E110-NUM-GOOD                 TO E150-NUM-GOOD
+               MOVE VN-IDX-COOWNER                TO E150-SEQ-OWNER
+               MOVE N003-CO-ADRCUS(VN-IDX-COOWNER)  TO E150-ADR-CUS
+               MOVE N003-CO-LOCALIT(VN-IDX-COOWNER) TO E150-LOCALITY
+               MOVE N003-CO-TOWN(VN-IDX-COOWNER)    TO E150-TOWN
+               MOVE N003-CO-COUNTY(VN-IDX-COOWNER)  TO E150-COD-COUNTY
+               MOVE N003-CO-CODPOST(VN-IDX-COOWNER) TO E150-COD-POST
+               MOVE N003-CO-COUNTRY(VN-IDX-COOWNER) TO E150-COD-COUNTRY
+
+               CALL CA-AC8C150S   USING VA-ACEC150-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               EVALUATE TRUE
+
+                   WHEN E000-SW-RTN-OK
+                       CONTINUE
+
+                   WHEN E000-SW-RTN-DB2
+
+                       MOVE E000-DES-TBLERR   TO VA-ERR-OBJECT
+                       MOVE CA-AC8C150S-REF   TO VA-ERR-REFERENCE(1:11)
+                       MOVE E000-SW-COD-RTN   TO VA-ERR-REFERENCE(12:9)
+                       MOVE E000-COD-SQLCODE  TO VN-ERR-SQLCODE
+                       MOVE E000-COD-SQLERRMC TO VA-ERR-SQLERRM
+
+                       PERFORM DB2-ERROR
+
+                   WHEN OTHER
+
+                       MOVE E000-ERRCOD          TO CAA-SW-ERRCOD
+                       MOVE E000-ERR-VARIA1      TO CAA-ERR-VARIA1
+                       MOVE E000-ERR-VARIA2      TO CAA-ERR-VARIA2
+
+                       PERFORM END-PROCESS
+
+               END-EVALUATE
+
+           END-PERFORM.
+
       ******************************************************************
       *.PN                    WRITEQ                                   *
       *                                                                *
@@ -916,6 +1824,46 @@
            MOVE ACNC0031                 TO VA-FRT-CNT
            ADD W000-CN-NUM-8             TO VN-TSQ-LTH
 
+           MOVE 0 TO VN-RETRY-WRITEQ
+
+           PERFORM WRITEQ-ATTEMPT
+
+           PERFORM UNTIL EIBRESP EQUAL WCO2C-CICS-NORMAL
+                      OR (EIBRESP NOT EQUAL WCO2C-CICS-NOSPACE AND
+                          EIBRESP NOT EQUAL WCO2C-CICS-IOERR)
+                      OR VN-RETRY-WRITEQ >= CA-MAX-RETRY-WRITEQ
+
+               ADD 1 TO VN-RETRY-WRITEQ
+               PERFORM WRITEQ-ATTEMPT
+
+           END-PERFORM
+
+      *@PAV9999D
+      *    IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           IF  EIBRESP NOT EQUAL WCO2C-CICS-NORMAL
+      *@FAV9999D
+               MOVE VA-DES-FORMAT        TO VA-ERR-OBJECT
+               MOVE CA-WRI-REFERENCE     TO VA-ERR-REFERENCE(1:8)
+
+               PERFORM VALIDATE-CICS-ERROR
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    WRITEQ-ATTEMPT                           *
+      *                                                                *
+      *A.PR.S                                                          *
+      *     UN UNICO INTENTO DE ESCRITURA DE LA COLA TS. WRITEQ LO     *
+      *     REPITE MIENTRAS EL ERROR SEA TRANSITORIO (NOSPACE/IOERR).  *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *     A SINGLE ATTEMPT AT WRITING THE TS QUEUE. WRITEQ REPEATS   *
+      *     IT WHILE THE ERROR IS TRANSIENT (NOSPACE/IOERR).           *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITEQ-ATTEMPT.
+
       *@PAV9999D
       *    EXEC CICS
       *       WRITEQ TS QUEUE(VA-TSQ-A1)
@@ -948,20 +1896,9 @@
                                       EENQC-CICS-FILL
                                       QAECTS1C
                                       VA-TSQ-CNT
-           END-IF
-
-      *@FAV9999D
+           END-IF.
 
-      *@PAV9999D
-      *    IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
-           IF  EIBRESP NOT EQUAL WCO2C-CICS-NORMAL
       *@FAV9999D
-               MOVE VA-DES-FORMAT        TO VA-ERR-OBJECT
-               MOVE CA-WRI-REFERENCE     TO VA-ERR-REFERENCE(1:8)
-
-               PERFORM VALIDATE-CICS-ERROR
-
-           END-IF.
 
 
       ******************************************************************
@@ -1028,12 +1965,16 @@
       ******************************************************************
        END-PROCESS.
 
+      *    A USER-CORRECTABLE INPUT ERROR (CAA-SW-ERRCOD SET BY A
+      *    VALIDATE-* PARAGRAPH) IS RETURNED TO THE SCREEN SO THE
+      *    OPERATOR CAN FIX THE FIELD AND RESUBMIT. DB2-ERROR AND
+      *    VALIDATE-CICS-ERROR ARE THE ONLY GENUINELY UNRECOVERABLE
+      *    PATHS AND THEY ABEND DIRECTLY WITHOUT GOING THROUGH HERE.
            IF  CAA-SW-ERRCOD NOT EQUAL SPACES
 
-               MOVE W000-CA-NO         TO ABC-ABEND
-               MOVE CA-PROGRAM         TO ABC-DES-PROG
+               MOVE ACNC003            TO ACNC0031
 
-               PERFORM ABEND
+               PERFORM WRITEQ
 
            END-IF
 

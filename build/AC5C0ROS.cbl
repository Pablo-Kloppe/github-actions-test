@@ -0,0 +1,254 @@
+      ******************************************************************
+      *A.PD.S
+      *     PROGRAMA BATCH
+      *     CONSULTA DE BIENES RAICES POR LOCALIDAD, MULTIENTIDAD
+      *A.PD.E                                                          *
+      *                                                                *
+      *B.PD.S                                                          *
+      *     BATCH PROGRAM                                              *
+      *     CROSS-ENTITY REAL ESTATE LOOKUP BY TOWN                    *
+      *B.PD.E                                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. AC5C0ROS.
+       AUTHOR.       ALNOVA TECHNOLOGIES CORPORATION
+       DATE-WRITTEN. 08-08-2026.
+      *
+      ******************************************************************
+      *A.OR.S                                                          *
+      *     LEE UN CODIGO DE LOCALIDAD DE TOWNPARM Y RECORRE EL         *
+      *     EXTRACTO SECUENCIAL DE BIENES RAICES (MISMO FORMATO QUE     *
+      *     LA PANTALLA A003, ACNC003 / N003-xxx), LISTANDO EN TOWNRPT  *
+      *     TODOS LOS BIENES DE CUALQUIER ENTIDAD UBICADOS EN ESA       *
+      *     LOCALIDAD, PARA LOCALIZAR RAPIDO LA EXPOSICION ANTE UN      *
+      *     SINIESTRO LOCAL.                                           *
+      *                                                                *
+      *  FICHEROS / TABLAS / AREAS                                     *
+      *  -------------------------                                     *
+      *     NOMBRE        E/S             DESCRIPCION                  *
+      *    --------      -----  -----------------------------------    *
+      *    TOWNPARM         E     PARAMETRO: CODIGO DE LOCALIDAD        *
+      *    GOODEXT          E     EXTRACTO SECUENCIAL DE BIENES        *
+      *    TOWNRPT          S     LISTADO DE BIENES POR LOCALIDAD       *
+      *A.OR.E                                                          *
+      *                                                                *
+      *B.OR.S                                                          *
+      *     READS A TOWN CODE FROM TOWNPARM AND SCANS THE SEQUENTIAL   *
+      *     REAL ESTATE EXTRACT (SAME FORMAT AS THE A003 SCREEN,       *
+      *     ACNC003 / N003-xxx), LISTING ON TOWNRPT EVERY GOOD, FROM    *
+      *     ANY ENTITY, LOCATED IN THAT TOWN, SO EXPOSURE IN A GIVEN    *
+      *     LOCALITY CAN BE FOUND QUICKLY AFTER A LOCAL DISASTER.       *
+      *                                                                *
+      *    FILE / TABLES / AREAS                                       *
+      *  ------------------------                                      *
+      *      NAME         I/O             DESCRIPTION                  *
+      *    --------      -----  -----------------------------------    *
+      *    TOWNPARM         I     PARAMETER: TOWN CODE                  *
+      *    GOODEXT          I     SEQUENTIAL EXTRACT OF GOODS           *
+      *    TOWNRPT          O     CROSS-ENTITY LISTING BY TOWN          *
+      *B.OR.E                                                          *
+      ******************************************************************
+      *                       MODIFICATIONS LOG                        *
+      ******************************************************************
+      *   CODE     AUTHOR     DATE     DESCRIPTION                     *
+      * ---------------------------------------------------------------*
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TOWN-PARM-FILE        ASSIGN TO "TOWNPARM"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-EXTRACT-FILE     ASSIGN TO "GOODEXT"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TOWN-REPORT-FILE      ASSIGN TO "TOWNRPT"
+                                         ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *                        DATA DIVISION                           *
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TOWN-PARM-FILE
+           RECORDING MODE IS F.
+
+       01  TOWN-PARM-RECORD.
+           05  PARM-TOWN                   PIC X(04).
+
+       FD  GOOD-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC003.
+
+       FD  TOWN-REPORT-FILE
+           RECORDING MODE IS F.
+
+       01  REPORT-LINE                 PIC X(132).
+
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF                   PIC X(01)   VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-READ                 PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-FOUND                PIC 9(07)   VALUE ZEROS.
+
+       01  WS-PARM-FIELDS.
+           05  WS-TOWN-PARM                PIC X(04)   VALUE SPACES.
+
+       01  WS-PRINT-LINE                   PIC X(132).
+
+       01  WS-AMT-EDIT                     PIC Z(12)9,99.
+       01  WS-NUM-EDIT                     PIC Z(9)9.
+
+      ******************************************************************
+      *                                                                *
+      *                      PROCEDURE DIVISION                        *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM OPEN-FILES
+
+           PERFORM READ-PARM
+
+           PERFORM WRITE-REPORT-TITLE
+
+           PERFORM UNTIL WS-EOF
+               PERFORM READ-EXTRACT
+               IF NOT WS-EOF
+                   PERFORM PROCESS-ONE-GOOD
+               END-IF
+           END-PERFORM
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "AC5C0ROS - TOWN: "  WS-TOWN-PARM
+                   "  READ: "           WS-CNT-READ
+                   "  FOUND: "          WS-CNT-FOUND
+
+           GOBACK.
+
+      ******************************************************************
+      *.PN                    OPEN-FILES                               *
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT  TOWN-PARM-FILE
+           OPEN INPUT  GOOD-EXTRACT-FILE
+           OPEN OUTPUT TOWN-REPORT-FILE.
+
+      ******************************************************************
+      *.PN                    CLOSE-FILES                              *
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE TOWN-PARM-FILE
+                 GOOD-EXTRACT-FILE
+                 TOWN-REPORT-FILE.
+
+      ******************************************************************
+      *.PN                    READ-PARM                                *
+      ******************************************************************
+       READ-PARM.
+
+           READ TOWN-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-TOWN TO WS-TOWN-PARM
+           END-READ.
+
+      ******************************************************************
+      *.PN                    READ-EXTRACT                             *
+      ******************************************************************
+       READ-EXTRACT.
+
+           READ GOOD-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CNT-READ
+           END-READ.
+
+      ******************************************************************
+      *.PN                    PROCESS-ONE-GOOD                         *
+      ******************************************************************
+       PROCESS-ONE-GOOD.
+
+           IF  N003-TOWN EQUAL WS-TOWN-PARM
+
+               ADD 1 TO WS-CNT-FOUND
+
+               PERFORM WRITE-DETAIL-LINE
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    WRITE-REPORT-TITLE                       *
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "REAL ESTATE EXPOSURE BY TOWN: " DELIMITED BY SIZE
+                  WS-TOWN-PARM                     DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "ENT "      DELIMITED BY SIZE
+                  "GOOD NUM   " DELIMITED BY SIZE
+                  "DESCRIPTION                             "
+                                  DELIMITED BY SIZE
+                  "ADDRESS                                 "
+                                  DELIMITED BY SIZE
+                  "AMOUNT          CUR" DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      ******************************************************************
+      *.PN                    WRITE-DETAIL-LINE                        *
+      ******************************************************************
+       WRITE-DETAIL-LINE.
+
+           MOVE N003-NUM-GOOD   TO WS-NUM-EDIT
+           MOVE N003-GOOD-AMT   TO WS-AMT-EDIT
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING N003-ENT          DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-NUM-EDIT        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-DES-GOOD      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-ADRCUS        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-AMT-EDIT        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-FCC-GOOD      DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.

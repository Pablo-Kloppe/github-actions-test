@@ -0,0 +1,1078 @@
+      ******************************************************************
+      *A.PD.S
+      *     PROGRAMA BATCH
+      *     CARGA MASIVA DE LA TABLA DE BIENES RAICES
+      *     DESDE UN FICHERO SECUENCIAL DE EXTRACCION
+      *A.PD.E                                                          *
+      *                                                                *
+      *B.PD.S                                                          *
+      *     BATCH PROGRAM                                              *
+      *     BULK LOAD OF THE REAL ESTATE TABLE FROM A SEQUENTIAL       *
+      *     EXTRACT FILE                                               *
+      *B.PD.E                                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. AC2C0ROS.
+       AUTHOR.       ALNOVA TECHNOLOGIES CORPORATION
+       DATE-WRITTEN. 08-08-2026.
+      *
+      ******************************************************************
+      *A.OR.S                                                          *
+      *     CARGA POR LOTES DE BIENES RAICES. LEE UN EXTRACTO          *
+      *     SECUENCIAL CON LOS MISMOS CAMPOS QUE LA PANTALLA A003      *
+      *     (ACNC003 / N003-xxx) Y LLAMA A LAS MISMAS RUTINAS DE       *
+      *     MANTENIMIENTO QUE EL PROGRAMA ON-LINE AC1C0ROS:            *
+      *     AC8C110S (DATOS BASICOS), AC8C130S (DATOS DE BIEN RAIZ),   *
+      *     PE8C1900 (DIRECCION COMPUESTA DEL COMPRADOR) Y AC8C150S    *
+      *     (DIRECCIONES DE COPROPIETARIOS). LA FECHA DE PROCESO PARA  *
+      *     EL HISTORICO DE VALORACION Y LA PISTA DE AUDITORIA SE      *
+      *     LEE DE RUNPARM.                                            *
+      *                                                                *
+      *  FICHEROS / TABLAS / AREAS                                     *
+      *  -------------------------                                     *
+      *     NOMBRE        E/S             DESCRIPCION                  *
+      *    --------      -----  -----------------------------------    *
+      *    RUNPARM          E     FECHA DE PROCESO DEL LOTE            *
+      *    GOODEXT          E     EXTRACTO SECUENCIAL DE BIENES        *
+      *    GOODLOG          S     LOG DE RESULTADOS POR REGISTRO       *
+      *A.OR.E                                                          *
+      *                                                                *
+      *B.OR.S                                                          *
+      *     BATCH BULK LOAD OF REAL ESTATE GOODS. READS A SEQUENTIAL   *
+      *     EXTRACT WITH THE SAME FIELDS AS THE A003 SCREEN            *
+      *     (ACNC003 / N003-xxx) AND DRIVES THE SAME MAINTENANCE       *
+      *     ROUTINES AS THE ON-LINE PROGRAM AC1C0ROS: AC8C110S         *
+      *     (BASIC DATA), AC8C130S (REAL ESTATE DATA), PE8C1900        *
+      *     (BUYER'S COMPOSED ADDRESS) AND AC8C150S (CO-OWNER          *
+      *     ADDRESSES). THE PROCESS DATE FOR THE VALUATION HISTORY     *
+      *     AND AUDIT TRAIL IS READ FROM RUNPARM.                      *
+      *                                                                *
+      *    FILE / TABLES / AREAS                                       *
+      *  ------------------------                                      *
+      *      NAME         I/O             DESCRIPTION                  *
+      *    --------      -----  -----------------------------------    *
+      *    RUNPARM          I     BATCH RUN PROCESS DATE               *
+      *    GOODEXT          I     SEQUENTIAL EXTRACT OF GOODS          *
+      *    GOODLOG          O     PER-RECORD RESULT LOG                *
+      *B.OR.E                                                          *
+      ******************************************************************
+      *                       MODIFICATIONS LOG                        *
+      ******************************************************************
+      *   CODE     AUTHOR     DATE     DESCRIPTION                     *
+      * ---------------------------------------------------------------*
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT RUN-PARM-FILE        ASSIGN TO "RUNPARM"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-EXTRACT-FILE    ASSIGN TO "GOODEXT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-LOG-FILE        ASSIGN TO "GOODLOG"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *                        DATA DIVISION                           *
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RUN-PARM-FILE
+           RECORDING MODE IS F.
+
+       01  RUN-PARM-RECORD.
+           05  PARM-DAT-PROCESS            PIC X(10).
+
+       FD  GOOD-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC003.
+
+       FD  GOOD-LOG-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC0032.
+
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C130S                 *
+      ******************************************************************
+       01  VA-ACEC130-01.
+           COPY ACEC130.
+
+      ******************************************************************
+      *               COPY ACEC000                                     *
+      ******************************************************************
+       01  VA-ACEC000-01.
+           COPY ACEC000.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C110S                 *
+      ******************************************************************
+       01  VA-ACEC110-01.
+           COPY ACEC110.
+
+      ******************************************************************
+      *               COPY OF STRUCTURAL PARAMETERS                    *
+      ******************************************************************
+       01  VA-QBEC999-01.
+           COPY QBEC999.
+
+      ******************************************************************
+      *               COPY OF COMMAREA TC9C9900                        *
+      ******************************************************************
+       01  VA-TCEC9900-01.
+           COPY TCEC9900.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C140S                 *
+      ******************************************************************
+       01  VA-ACEC140-01.
+           COPY ACEC140.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C160S                 *
+      ******************************************************************
+       01  VA-ACEC160-01.
+           COPY ACEC160.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C170S                 *
+      ******************************************************************
+       01  VA-ACEC170-01.
+           COPY ACEC170.
+
+      ******************************************************************
+      *               COPY OF COMMAREA MODULE AC8C150S                 *
+      ******************************************************************
+       01  VA-ACEC150-01.
+           COPY ACEC150.
+
+      ******************************************************************
+      *               COPY PEEC190                                     *
+      ******************************************************************
+       COPY PEEC190.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF                   PIC X(01)   VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-PARM-FIELDS.
+           05  WS-DAT-PROCESS              PIC X(10)   VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-READ                 PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-OK                   PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-ERROR                PIC 9(07)   VALUE ZEROS.
+
+       01  WS-VALIDATION-AREAS.
+           05  WS-SW-POSTAL-FOUND          PIC X(01)   VALUE 'N'.
+               88  WS-POSTAL-RULE-FOUND                VALUE 'S'.
+           05  WN-IDX-POSTAL                PIC S9(4) COMP VALUE +0.
+           05  WN-MATCH-IDX-POSTAL          PIC S9(4) COMP VALUE +0.
+           05  WN-LEN-CODPOST               PIC S9(4) COMP VALUE +0.
+           05  WN-IDX-COOWNER               PIC S9(4) COMP VALUE +0.
+           05  WA-AMT-GOOD-OLD              PIC 9(13)V9(02) VALUE ZEROS.
+           05  VA-GEN-COUNTRY-EXT           PIC X(03)   VALUE SPACES.
+           05  VA-GEN-CODPOST-EXT           PIC X(10)   VALUE SPACES.
+           05  VA-DES-COMPRADR-EXT          PIC X(90)   VALUE SPACES.
+           05  VA-DES-COMPRCTY-EXT          PIC X(65)   VALUE SPACES.
+
+       01  CA-CONSTANTS.
+           05  CA-YES                      PIC X(01)   VALUE 'S'.
+           05  CA-TC9C9900                 PIC X(08)   VALUE 'TC9C9900'.
+           05  CA-AC8C110S                 PIC X(08)   VALUE 'AC8C110S'.
+           05  CA-AC8C130S                 PIC X(08)   VALUE 'AC8C130S'.
+           05  CA-AC8C140S                 PIC X(08)   VALUE 'AC8C140S'.
+           05  CA-AC8C160S                 PIC X(08)   VALUE 'AC8C160S'.
+           05  CA-AC8C170S                 PIC X(08)   VALUE 'AC8C170S'.
+           05  CA-AC8C150S                 PIC X(08)   VALUE 'AC8C150S'.
+           05  CA-PE8C1900                 PIC X(08)   VALUE 'PE8C1900'.
+           05  CA-C                        PIC X(01)   VALUE 'C'.
+           05  CA-MAX-COOWNERS             PIC 9(01)   VALUE 2.
+           05  CA-BATCH-USER               PIC X(08)   VALUE 'BATCHLD '.
+           05  CA-BATCH-TERM               PIC X(04)   VALUE 'BTCH'.
+           05  CA-BATCH-TRANS              PIC X(04)   VALUE 'B003'.
+           05  CA-RES-OK                   PIC X(04)   VALUE 'OK  '.
+           05  CA-RES-ERR                  PIC X(04)   VALUE 'ERR '.
+           05  CA-NUM-3                    PIC 9(01)   VALUE 3.
+           05  CA-NUM-00                   PIC 9(02)   VALUE 0.
+           05  CA-TYP-DTA-EST              PIC X(01)   VALUE 'P'.
+           05  CA-OPE-TYPEREG              PIC X(01)   VALUE '1'.
+           05  CA-OPE-TYPEMODI             PIC X(01)   VALUE '3'.
+           05  CA-OPE-TYPEINQ              PIC X(01)   VALUE '4'.
+           05  CA-TYP-AREA-SQMT            PIC X(01)   VALUE 'M'.
+           05  CA-TYP-AREA-SQFT            PIC X(01)   VALUE 'P'.
+           05  CA-FACTOR-SQFT-SQMT         PIC 9V9(6)
+                                   VALUE 0,092903.
+           05  CA-CUR-LOCAL                PIC X(03)   VALUE 'EUR'.
+           05  CA-CUR-USD                  PIC X(03)   VALUE 'USD'.
+           05  CA-NUMERIC-TYPE             PIC X(01)   VALUE 'N'.
+           05  CA-MAX-HAIRCUT              PIC 9(03)   VALUE 100.
+
+      ******************************************************************
+      *               TABLA DE FORMATOS DE CODIGO POSTAL POR PAIS       *
+      *               POSTAL CODE FORMAT TABLE BY COUNTRY               *
+      *               (MISMA TABLA QUE AC1C0ROS)                        *
+      ******************************************************************
+       01  CA-POSTAL-TABLE-DATA.
+           05  FILLER            PIC X(06)   VALUE 'USA05N'.
+           05  FILLER            PIC X(06)   VALUE 'CAN06A'.
+           05  FILLER            PIC X(06)   VALUE 'MEX05N'.
+           05  FILLER            PIC X(06)   VALUE 'ESP05N'.
+           05  FILLER            PIC X(06)   VALUE 'GBR07A'.
+
+       01  CA-POSTAL-TABLE REDEFINES CA-POSTAL-TABLE-DATA.
+           05  CA-PR-ENTRY       OCCURS 5 TIMES.
+               10  CA-PR-COUNTRY PIC X(03).
+               10  CA-PR-LENGTH  PIC 9(02).
+               10  CA-PR-TYPE    PIC X(01).
+
+      ******************************************************************
+      *                                                                *
+      *                      PROCEDURE DIVISION                        *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM OPEN-FILES
+
+           PERFORM READ-PARM
+
+           PERFORM UNTIL WS-EOF
+               PERFORM READ-EXTRACT
+               IF NOT WS-EOF
+                   PERFORM LOAD-ONE-GOOD
+               END-IF
+           END-PERFORM
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "AC2C0ROS - READ: "   WS-CNT-READ
+                   "  OK: "              WS-CNT-OK
+                   "  ERRORS: "          WS-CNT-ERROR
+
+           GOBACK.
+
+      ******************************************************************
+      *.PN                    OPEN-FILES                               *
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT  RUN-PARM-FILE
+           OPEN INPUT  GOOD-EXTRACT-FILE
+           OPEN OUTPUT GOOD-LOG-FILE.
+
+      ******************************************************************
+      *.PN                    CLOSE-FILES                              *
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE RUN-PARM-FILE
+                 GOOD-EXTRACT-FILE
+                 GOOD-LOG-FILE.
+
+      ******************************************************************
+      *.PN                    READ-PARM                                *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - LEE LA FECHA DE PROCESO DEL LOTE DESDE RUNPARM, IGUAL QUE  *
+      *     AC6C0ROS LEE EXCPARM, PARA QUE EL HISTORICO DE VALORACION  *
+      *     Y LA PISTA DE AUDITORIA SE GRABEN CON LA FECHA EN QUE SE   *
+      *     EJECUTO EL LOTE Y NO CON LA FECHA CONTABLE DEL BIEN.       *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - READS THE BATCH RUN'S PROCESS DATE FROM RUNPARM, THE SAME  *
+      *     WAY AC6C0ROS READS EXCPARM, SO THE VALUATION HISTORY AND   *
+      *     AUDIT TRAIL ARE STAMPED WITH THE DATE THE BATCH RAN,       *
+      *     INSTEAD OF THE GOOD'S OWN ACCOUNTING DATE.                 *
+      *B.PR.E                                                          *
+      ******************************************************************
+       READ-PARM.
+
+           READ RUN-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-DAT-PROCESS      TO WS-DAT-PROCESS
+           END-READ.
+
+      ******************************************************************
+      *.PN                    READ-EXTRACT                             *
+      ******************************************************************
+       READ-EXTRACT.
+
+           READ GOOD-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CNT-READ
+           END-READ.
+
+      ******************************************************************
+      *.PN                    LOAD-ONE-GOOD                            *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - OBTIENE LOS PARAMETROS ESTRUCTURALES DE LA ENTIDAD Y       *
+      *     DRIVEA AC8C110S / AC8C130S PARA EL REGISTRO LEIDO.         *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - OBTAINS THE ENTITY STRUCTURAL PARAMETERS AND DRIVES        *
+      *     AC8C110S / AC8C130S FOR THE RECORD JUST READ.              *
+      *B.PR.E                                                          *
+      ******************************************************************
+       LOAD-ONE-GOOD.
+
+           MOVE SPACES                TO N0032-DES-RESULT
+           MOVE CA-RES-OK              TO N0032-SW-RESULT
+           MOVE N003-ENT              TO N0032-ENT
+           MOVE N003-NUM-GOOD         TO N0032-NUM-GOOD
+           MOVE N003-COD-GOOD         TO N0032-COD-GOOD
+           MOVE WS-CNT-READ           TO N0032-LIN-NUM
+
+           PERFORM VALIDATE-GOOD-EXTRACT
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               PERFORM FETCH-ENTITY-PARAMS
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+               AND N003-OPTION EQUAL CA-OPE-TYPEREG
+
+               PERFORM CHECK-DUPLICATE-PARCEL
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               PERFORM CALL-AC8C110S
+
+               IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+                   MOVE E110-NUM-GOOD      TO N0032-NUM-GOOD
+
+                   IF  N003-OPTION EQUAL CA-OPE-TYPEREG
+                       OR N003-OPTION EQUAL CA-OPE-TYPEMODI
+
+                       PERFORM CALL-AC8C130S
+
+                   END-IF
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT EQUAL CA-RES-ERR
+               ADD 1 TO WS-CNT-ERROR
+           ELSE
+               MOVE CA-RES-OK          TO N0032-SW-RESULT
+               MOVE "LOADED OK"        TO N0032-DES-RESULT
+               ADD 1 TO WS-CNT-OK
+           END-IF
+
+           WRITE ACNC0032.
+
+      ******************************************************************
+      *.PN                    VALIDATE-GOOD-EXTRACT                    *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - APLICA AL REGISTRO DEL EXTRACTO LAS MISMAS VALIDACIONES/   *
+      *     CONVERSIONES QUE AC1C0ROS HACE EN LINEA (HAIRCUT 0-100,    *
+      *     CONVERSION DE UNIDADES DE AREA, FORMATO DE CODIGO POSTAL,  *
+      *     FECHA INICIO < FECHA VENCIMIENTO, DIVISA) ANTES DE LLAMAR  *
+      *     A AC8C110S/AC8C130S, EN VEZ DE PASAR LOS DATOS SIN VALIDAR.*
+      *     UN REGISTRO QUE NO PASA SE RECHAZA Y SE REGISTRA EN EL LOG,*
+      *     IGUAL QUE UN DB2-ERROR, SIN DETENER EL RESTO DEL PROCESO.  *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - APPLIES TO THE EXTRACT RECORD THE SAME VALIDATIONS/        *
+      *     CONVERSIONS AC1C0ROS PERFORMS ON-LINE (HAIRCUT 0-100,      *
+      *     AREA UNIT CONVERSION, POSTAL CODE FORMAT, BEGIN < MATURITY *
+      *     DATE, CURRENCY) BEFORE CALLING AC8C110S/AC8C130S, INSTEAD  *
+      *     OF PASSING THE DATA THROUGH UNVALIDATED. A RECORD THAT     *
+      *     FAILS IS REJECTED AND LOGGED, SAME AS A DB2-ERROR, WITHOUT *
+      *     STOPPING THE REST OF THE RUN.                              *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-GOOD-EXTRACT.
+
+           IF  N003-NUM-GOOD IS NOT NUMERIC
+
+               MOVE ZEROES              TO N003-NUM-GOOD
+
+           END-IF
+
+           IF  N003-OPTION NOT EQUAL CA-OPE-TYPEREG
+               AND N003-NUM-GOOD EQUAL ZEROS
+
+               MOVE CA-RES-ERR          TO N0032-SW-RESULT
+               MOVE "GOOD NUMBER REQUIRED FOR THIS OPTION"
+                                        TO N0032-DES-RESULT
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-TYP-GOOD EQUAL SPACES OR LOW-VALUES
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "GOOD TYPE NOT INFORMED"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-TOWN EQUAL SPACES OR LOW-VALUES OR ZEROS
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "TOWN NOT INFORMED"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-HAIRCUT IS NOT NUMERIC
+
+                   MOVE ZEROES              TO N003-HAIRCUT
+
+               END-IF
+
+               IF  N003-HAIRCUT > CA-MAX-HAIRCUT
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "HAIRCUT OUT OF RANGE (0-100)"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               PERFORM CONVERT-AREA-UNITS-EXTRACT
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-FCC-GOOD EQUAL SPACES OR LOW-VALUES
+
+                   MOVE CA-CUR-LOCAL          TO N003-FCC-GOOD
+
+               END-IF
+
+               IF  N003-FCC-GOOD NOT EQUAL CA-CUR-LOCAL  AND
+                   N003-FCC-GOOD NOT EQUAL CA-CUR-USD
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "INVALID CURRENCY CODE"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-DAT-BGN-GOOD NOT EQUAL SPACES           AND
+                   N003-DAT-BGN-GOOD NOT EQUAL LOW-VALUES       AND
+                   N003-DAT-MAT-GOOD NOT EQUAL SPACES           AND
+                   N003-DAT-MAT-GOOD NOT EQUAL LOW-VALUES       AND
+                   N003-DAT-BGN-GOOD >= N003-DAT-MAT-GOOD
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "BEGIN DATE NOT BEFORE MATURITY DATE"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               MOVE N003-COUNTRY               TO VA-GEN-COUNTRY-EXT
+               MOVE N003-CODPOST               TO VA-GEN-CODPOST-EXT
+
+               PERFORM VALIDATE-POSTAL-FORMAT-EXTRACT
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               IF  N003-NUM-COOWNERS IS NOT NUMERIC
+
+                   MOVE ZEROES              TO N003-NUM-COOWNERS
+
+               END-IF
+
+               IF  N003-NUM-COOWNERS > CA-MAX-COOWNERS
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   MOVE "TOO MANY CO-OWNERS (MAX 2)"
+                                            TO N0032-DES-RESULT
+
+               END-IF
+
+           END-IF
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               PERFORM VALIDATE-COOWNER-POSTAL-CODES-EXTRACT
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    CONVERT-AREA-UNITS-EXTRACT                *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - MISMA REGLA QUE CONVERT-AREA-UNITS EN AC1C0ROS.            *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - SAME RULE AS CONVERT-AREA-UNITS IN AC1C0ROS.               *
+      *B.PR.E                                                          *
+      ******************************************************************
+       CONVERT-AREA-UNITS-EXTRACT.
+
+           IF  N003-NUM-TOT-AREA NOT NUMERIC
+
+               MOVE ZEROES              TO N003-NUM-TOT-AREA
+
+           END-IF
+
+           IF  N003-NUM-BUILT-AREA NOT NUMERIC
+
+               MOVE ZEROES              TO N003-NUM-BUILT-AREA
+
+           END-IF
+
+           IF  N003-TYP-AREA EQUAL CA-TYP-AREA-SQFT
+
+               COMPUTE N003-NUM-TOT-AREA ROUNDED =
+                       N003-NUM-TOT-AREA * CA-FACTOR-SQFT-SQMT
+
+               COMPUTE N003-NUM-BUILT-AREA ROUNDED =
+                       N003-NUM-BUILT-AREA * CA-FACTOR-SQFT-SQMT
+
+               MOVE CA-TYP-AREA-SQMT       TO N003-TYP-AREA
+
+           ELSE IF  N003-TYP-AREA EQUAL CA-TYP-AREA-SQMT
+
+               CONTINUE
+
+           ELSE IF  N003-TYP-AREA EQUAL SPACES       AND
+                    N003-NUM-TOT-AREA EQUAL ZEROS     AND
+                    N003-NUM-BUILT-AREA EQUAL ZEROS
+
+               CONTINUE
+
+           ELSE
+
+               MOVE CA-RES-ERR          TO N0032-SW-RESULT
+               MOVE "INVALID AREA UNIT TYPE"
+                                        TO N0032-DES-RESULT
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    VALIDATE-POSTAL-FORMAT-EXTRACT            *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - MISMA REGLA QUE VALIDATE-POSTAL-FORMAT EN AC1C0ROS.        *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - SAME RULE AS VALIDATE-POSTAL-FORMAT IN AC1C0ROS.           *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-POSTAL-FORMAT-EXTRACT.
+
+           IF  VA-GEN-COUNTRY-EXT EQUAL SPACES OR
+               VA-GEN-CODPOST-EXT EQUAL SPACES
+
+               CONTINUE
+
+           ELSE
+
+               SET WS-SW-POSTAL-FOUND      TO 'N'
+               MOVE 0                      TO WN-MATCH-IDX-POSTAL
+
+               PERFORM VARYING WN-IDX-POSTAL FROM 1 BY 1
+                       UNTIL WN-IDX-POSTAL > 5
+                          OR WS-POSTAL-RULE-FOUND
+
+                   IF  CA-PR-COUNTRY(WN-IDX-POSTAL) EQUAL
+                               VA-GEN-COUNTRY-EXT
+
+                       SET WS-POSTAL-RULE-FOUND   TO TRUE
+                       MOVE WN-IDX-POSTAL         TO WN-MATCH-IDX-POSTAL
+
+                   END-IF
+
+               END-PERFORM
+
+               IF  WS-POSTAL-RULE-FOUND
+
+                   MOVE 0                  TO WN-LEN-CODPOST
+
+                   INSPECT FUNCTION REVERSE(VA-GEN-CODPOST-EXT)
+                       TALLYING WN-LEN-CODPOST FOR LEADING SPACES
+
+                   COMPUTE WN-LEN-CODPOST =
+                           LENGTH OF VA-GEN-CODPOST-EXT - WN-LEN-CODPOST
+
+                   IF  WN-LEN-CODPOST NOT EQUAL
+                               CA-PR-LENGTH(WN-MATCH-IDX-POSTAL)
+                       OR (CA-PR-TYPE(WN-MATCH-IDX-POSTAL) EQUAL
+                               CA-NUMERIC-TYPE  AND
+                           VA-GEN-CODPOST-EXT(1:WN-LEN-CODPOST)
+                               NOT NUMERIC)
+
+                       MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                       MOVE "INVALID POSTAL CODE FOR COUNTRY"
+                                                TO N0032-DES-RESULT
+
+                   END-IF
+
+               END-IF
+
+           END-IF.
+
+      ******************************************************************
+      *.PN             VALIDATE-COOWNER-POSTAL-CODES-EXTRACT            *
+      *                                                                *
+      *A.PR.S                                                          *
+      *  - SE VALIDA EL CODIGO POSTAL DE CADA COPROPIETARIO INFORMADO  *
+      *    EN N003-COOWNER CON LA MISMA REGLA QUE EL COMPRADOR         *
+      *    PRINCIPAL, ANTES DE QUE WRITE-CO-OWNERS GRABE SU DIRECCION. *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *  - EACH CO-OWNER INFORMED IN N003-COOWNER HAS ITS POSTAL CODE  *
+      *    CHECKED WITH THE SAME RULE AS THE MAIN BUYER, BEFORE        *
+      *    WRITE-CO-OWNERS STORES ITS ADDRESS.                         *
+      *B.PR.E                                                          *
+      ******************************************************************
+       VALIDATE-COOWNER-POSTAL-CODES-EXTRACT.
+
+           PERFORM VARYING WN-IDX-COOWNER FROM 1 BY 1
+                   UNTIL WN-IDX-COOWNER > N003-NUM-COOWNERS
+                      OR N0032-SW-RESULT EQUAL CA-RES-ERR
+
+               MOVE N003-CO-COUNTRY(WN-IDX-COOWNER)
+                                        TO VA-GEN-COUNTRY-EXT
+               MOVE N003-CO-CODPOST(WN-IDX-COOWNER)
+                                        TO VA-GEN-CODPOST-EXT
+
+               PERFORM VALIDATE-POSTAL-FORMAT-EXTRACT
+
+           END-PERFORM.
+
+      ******************************************************************
+      *.PN                    FETCH-ENTITY-PARAMS                      *
+      ******************************************************************
+       FETCH-ENTITY-PARAMS.
+
+           INITIALIZE TCEC9900
+
+           MOVE CA-NUM-3               TO TCEC9900-OPTION
+           MOVE N003-ENT               TO TCEC9900-KEY
+           MOVE SPACES                 TO TCEC9900-COD-LNGKEY
+
+           CALL CA-TC9C9900 USING TCEC9900
+
+           IF  TCEC9900-COD-RETURN EQUAL CA-NUM-00
+               MOVE TCEC9900-DATA-PARAM    TO QBEC999-DATA-PARAM
+           ELSE
+               MOVE CA-RES-ERR             TO N0032-SW-RESULT
+               STRING "ENTITY PARAMS NOT FOUND - RC="
+                      TCEC9900-COD-RETURN
+                      DELIMITED BY SIZE INTO N0032-DES-RESULT
+           END-IF.
+
+      ******************************************************************
+      *.PN                    CALL-AC8C110S                            *
+      ******************************************************************
+       CALL-AC8C110S.
+
+           MOVE ZEROS                         TO WA-AMT-GOOD-OLD
+
+           IF  N003-OPTION EQUAL CA-OPE-TYPEMODI
+
+               PERFORM FETCH-OLD-AMOUNT
+
+           END-IF
+
+           INITIALIZE VA-ACEC110-01
+                      VA-ACEC000-01
+
+           MOVE N003-ENT                      TO E110-ENT-LAST-MOD
+           MOVE N003-ENT                      TO E110-CEN-LAST-MOD
+           MOVE CA-BATCH-USER                  TO E110-STP-USER
+           MOVE CA-BATCH-TERM                  TO E110-STP-TERMINAL
+           MOVE CA-BATCH-TRANS                 TO E110-TRANSACTION
+           MOVE N003-OPTION                   TO E110-OPTION
+           MOVE N003-ENT                      TO E110-ENT
+           MOVE N003-NUM-GOOD                 TO E110-NUM-GOOD
+           MOVE N003-COD-GOOD                 TO E110-COD-GOOD
+           MOVE N003-DAT-BGN-GOOD             TO E110-DAT-BGN-GOOD
+           MOVE N003-DAT-MAT-GOOD             TO E110-DAT-MAT-GOOD
+           MOVE N003-DES-GOOD                 TO E110-DES-GOOD
+           MOVE N003-DES-LOCATION             TO E110-DES-LOCATION
+           MOVE N003-BRN-GOOD                 TO E110-BRN-GOOD
+           MOVE N003-STATUS-GOOD              TO E110-STATUS-GOOD
+           MOVE CA-TYP-DTA-EST                 TO E110-TYP-DTA-CMPY
+           MOVE N003-FLG-VALID-BAS            TO E110-FLG-VALID-BASEL
+           MOVE N003-FLG-EXC-INSU             TO E110-FLG-EXC-INSU
+           MOVE N003-DAT-EXC-INSU             TO E110-DAT-EXC-INSU
+           MOVE N003-HAIRCUT                  TO E110-PER-HC-GOOD
+           MOVE N003-COMMENTS                 TO E110-COMMENTS
+           MOVE N003-FCC-GOOD                 TO E110-FCC-GOOD
+           MOVE N003-GOOD-AMT                 TO E110-AMT-GOOD
+           MOVE WA-AMT-GOOD-OLD                TO E110-AMT-GOOD-OLD
+
+           CALL CA-AC8C110S   USING VA-ACEC110-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           IF  NOT E000-SW-RTN-OK
+               MOVE CA-RES-ERR          TO N0032-SW-RESULT
+               STRING "AC8C110S RC=" E000-SW-COD-RTN
+                      " ERR=" E000-ERRCOD
+                      DELIMITED BY SIZE INTO N0032-DES-RESULT
+           ELSE
+               IF  N003-OPTION EQUAL CA-OPE-TYPEMODI
+                   PERFORM WRITE-VALUATION-HISTORY
+               END-IF
+               IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+                   AND N003-OPTION NOT EQUAL CA-OPE-TYPEINQ
+                   PERFORM WRITE-AUDIT-TRAIL
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *.PN                    FETCH-OLD-AMOUNT                         *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - ANTES DE MODIFICAR EL IMPORTE DE UN BIEN (TYPEMODI), SE    *
+      *     CONSULTA A AC8C110S EN MODO CONSULTA EL IMPORTE VIGENTE    *
+      *     PARA PODER GRABARLO COMO IMPORTE ANTERIOR, IGUAL QUE       *
+      *     FETCH-OLD-AMOUNT EN AC1C0ROS.                               *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - BEFORE A GOOD'S AMOUNT IS MODIFIED (TYPEMODI), AC8C110S    *
+      *     IS QUERIED IN INQUIRY MODE FOR THE CURRENT AMOUNT, SAME    *
+      *     AS FETCH-OLD-AMOUNT IN AC1C0ROS.                            *
+      *B.PR.E                                                          *
+      ******************************************************************
+       FETCH-OLD-AMOUNT.
+
+           INITIALIZE VA-ACEC110-01
+                      VA-ACEC000-01
+
+           MOVE CA-OPE-TYPEINQ                TO E110-OPTION
+           MOVE N003-ENT                      TO E110-ENT
+           MOVE N003-NUM-GOOD                 TO E110-NUM-GOOD
+
+           CALL CA-AC8C110S   USING VA-ACEC110-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           IF  E000-SW-RTN-OK
+               MOVE E110-AMT-GOOD              TO WA-AMT-GOOD-OLD
+           END-IF.
+
+      ******************************************************************
+      *.PN                    WRITE-VALUATION-HISTORY                  *
+      ******************************************************************
+       WRITE-VALUATION-HISTORY.
+
+           IF  E110-AMT-GOOD-OLD NOT EQUAL E110-AMT-GOOD
+
+               INITIALIZE VA-ACEC140-01
+                          VA-ACEC000-01
+
+               MOVE N003-ENT               TO E140-ENT
+               MOVE E110-NUM-GOOD          TO E140-NUM-GOOD
+               MOVE E110-AMT-GOOD-OLD      TO E140-AMT-OLD
+               MOVE E110-AMT-GOOD          TO E140-AMT-NEW
+               MOVE CA-BATCH-USER          TO E140-USER
+               MOVE WS-DAT-PROCESS         TO E140-DAT-CHANGE
+
+               CALL CA-AC8C140S   USING VA-ACEC140-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               IF  NOT E000-SW-RTN-OK
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   STRING "AC8C140S RC=" E000-SW-COD-RTN
+                          " ERR=" E000-ERRCOD
+                          DELIMITED BY SIZE INTO N0032-DES-RESULT
+               END-IF
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    WRITE-AUDIT-TRAIL                        *
+      ******************************************************************
+       WRITE-AUDIT-TRAIL.
+
+           INITIALIZE VA-ACEC170-01
+                      VA-ACEC000-01
+
+           MOVE N003-ENT               TO E170-ENT
+           MOVE CA-BATCH-USER          TO E170-STP-USER
+           MOVE CA-BATCH-TERM          TO E170-STP-TERMINAL
+           MOVE WS-DAT-PROCESS         TO E170-DAT-PROCESS
+           MOVE N003-OPTION            TO E170-OPTION
+           MOVE E110-NUM-GOOD          TO E170-NUM-GOOD
+           MOVE E110-AMT-GOOD-OLD      TO E170-AMT-OLD
+           MOVE E110-AMT-GOOD          TO E170-AMT-NEW
+
+           CALL CA-AC8C170S   USING VA-ACEC170-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           IF  NOT E000-SW-RTN-OK
+               MOVE CA-RES-ERR          TO N0032-SW-RESULT
+               STRING "AC8C170S RC=" E000-SW-COD-RTN
+                      " ERR=" E000-ERRCOD
+                      DELIMITED BY SIZE INTO N0032-DES-RESULT
+           END-IF.
+
+      ******************************************************************
+      *.PN                    CHECK-DUPLICATE-PARCEL                   *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - PARA ALTAS (TYPEREG), COMPRUEBA SI LA PARCELA/PROPIEDAD    *
+      *     YA ESTA REGISTRADA PARA LA ENTIDAD ANTES DE GRABARLA,      *
+      *     IGUAL QUE CHECK-DUPLICATE-PARCEL EN AC1C0ROS. EN BATCH NO  *
+      *     HAY OPERADOR QUE CONFIRME, ASI QUE UN DUPLICADO SE RECHAZA *
+      *     Y SE REGISTRA EN EL LOG.                                   *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - FOR REGISTRATIONS (TYPEREG), CHECKS WHETHER THE PLOT/      *
+      *     PROPERTY IS ALREADY ON FILE FOR THE ENTITY BEFORE IT IS    *
+      *     WRITTEN, SAME AS CHECK-DUPLICATE-PARCEL IN AC1C0ROS. IN    *
+      *     BATCH THERE IS NO OPERATOR TO CONFIRM, SO A DUPLICATE IS   *
+      *     REJECTED AND LOGGED.                                       *
+      *B.PR.E                                                          *
+      ******************************************************************
+       CHECK-DUPLICATE-PARCEL.
+
+           INITIALIZE VA-ACEC160-01
+                      VA-ACEC000-01
+
+           MOVE N003-ENT             TO E160-ENT
+           MOVE N003-NUM-GOOD        TO E160-NUM-GOOD
+           MOVE N003-COD-PLOT        TO E160-COD-PLOT
+           MOVE N003-COD-PROPERTY    TO E160-COD-PROPERTY
+
+           CALL CA-AC8C160S   USING VA-ACEC160-01
+                                    VA-ACEC000-01
+                                    VA-QBEC999-01
+
+           IF  E000-SW-RTN-OK
+
+               IF  E160-FLG-DUPLICATE EQUAL CA-YES
+
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   STRING "DUPLICATE PARCEL - GOOD="
+                          E160-NUM-GOOD-FOUND
+                          DELIMITED BY SIZE INTO N0032-DES-RESULT
+
+               END-IF
+
+           ELSE
+
+               MOVE CA-RES-ERR          TO N0032-SW-RESULT
+               STRING "AC8C160S RC=" E000-SW-COD-RTN
+                      " ERR=" E000-ERRCOD
+                      DELIMITED BY SIZE INTO N0032-DES-RESULT
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    CALL-AC8C130S                            *
+      ******************************************************************
+       CALL-AC8C130S.
+
+           INITIALIZE VA-ACEC130-01
+                      VA-ACEC000-01
+
+           MOVE N003-ENT                      TO E130-ENT-LAST-MOD
+           MOVE N003-ENT                      TO E130-CEN-LAST-MOD
+           MOVE CA-BATCH-USER                  TO E130-STP-USER
+           MOVE CA-BATCH-TERM                  TO E130-STP-TERMINAL
+           MOVE CA-BATCH-TRANS                 TO E130-TRANSACTION
+           MOVE N003-OPTION                   TO E130-OPTION
+           MOVE N003-ENT                      TO E130-ENT
+           MOVE E110-NUM-GOOD                 TO E130-NUM-GOOD
+           MOVE N003-TYP-GOOD                 TO E130-TYP-GOOD
+           MOVE N003-NUM-BUILDING             TO E130-NUM-BUILDING
+           MOVE N003-NUM-TOT-AREA             TO E130-NUM-TOT-AREA
+           MOVE N003-NUM-BUILT-AREA           TO E130-NUM-BUILT-AREA
+           MOVE N003-TYP-AREA                 TO E130-TYP-AREA
+           MOVE N003-DES-AMNG-STRE1           TO E130-DES-AMNG-STRE1
+           MOVE N003-DES-AMNG-STRE2           TO E130-DES-AMNG-STRE2
+           MOVE N003-DES-ADM-AREA             TO E130-DES-ADM-AREA
+           MOVE N003-COD-AREA                 TO E130-COD-AREA
+           MOVE N003-FLG-LOC-GEO              TO E130-FLG-LOC-GEO
+           MOVE N003-DES-SECTION              TO E130-DES-SECTION
+           MOVE N003-DES-BLOCK                TO E130-DES-BLOCK
+           MOVE N003-COD-PLOT                 TO E130-COD-PLOT
+           MOVE N003-COD-PROPERTY             TO E130-COD-PROPERTY
+           MOVE N003-TYP-PROPERTY             TO E130-TYP-PROPERTY
+           MOVE N003-DES-BUILDING             TO E130-DES-BUILDING
+           MOVE N003-COD-OLD                  TO E130-COD-OLD
+           MOVE N003-DAT-CNTB                 TO E130-DAT-CNTB
+           MOVE N003-FLG-TAX                  TO E130-FLG-TAX
+           MOVE N003-FLG-DISPOSAL             TO E130-FLG-DISPOSAL
+
+           PERFORM CALL-PE8C1900
+
+           IF  N0032-SW-RESULT NOT EQUAL CA-RES-ERR
+
+               MOVE VA-DES-COMPRADR-EXT       TO E130-DES-COMPRADR
+               MOVE VA-DES-COMPRCTY-EXT       TO E130-DES-COMPRCTY
+
+               CALL CA-AC8C130S   USING VA-ACEC130-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               IF  NOT E000-SW-RTN-OK
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   STRING "AC8C130S RC=" E000-SW-COD-RTN
+                          " ERR=" E000-ERRCOD
+                          DELIMITED BY SIZE INTO N0032-DES-RESULT
+               ELSE
+                   PERFORM WRITE-CO-OWNERS
+               END-IF
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    CALL-PE8C1900                            *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - COMPONE LA DIRECCION DEL COMPRADOR IGUAL QUE               *
+      *     22100-CALL-PE8C1900 EN AC1C0ROS, PARA QUE EL REGISTRO      *
+      *     CARGADO POR LOTES NO SE GRABE CON LA DIRECCION COMPUESTA   *
+      *     EN BLANCO.                                                 *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - COMPOSES THE BUYER'S ADDRESS THE SAME WAY                  *
+      *     22100-CALL-PE8C1900 DOES IN AC1C0ROS, SO THE BATCH-LOADED  *
+      *     RECORD DOES NOT END UP WITH A BLANK COMPOSED ADDRESS.      *
+      *B.PR.E                                                          *
+      ******************************************************************
+       CALL-PE8C1900.
+
+           INITIALIZE E190-RECORD
+
+           MOVE N003-PORTAL       TO E190-PORTAL
+           MOVE N003-DETAIL       TO E190-DETAIL
+           MOVE N003-ADRCUS       TO E190-ADR-CUS
+           MOVE N003-LOCALIT      TO E190-LOCALITY
+           MOVE N003-TOWN         TO E190-TOWN
+           MOVE N003-COUNTY       TO E190-COD-COUNTY
+           MOVE N003-CODPOST      TO E190-COD-POST
+           MOVE N003-COUNTRY      TO E190-COD-COUNTRY
+
+           MOVE CA-C              TO E190-OPTION
+           MOVE N003-ENT          TO E190-CUS-ENT
+
+           CALL CA-PE8C1900 USING E190-RECORD
+
+           EVALUATE E190-COD-RTN
+               WHEN ZEROS
+                   MOVE E190-WHOLEADR     TO VA-DES-COMPRADR-EXT
+                   MOVE E190-TOWNCOMPRALL TO VA-DES-COMPRCTY-EXT
+               WHEN OTHER
+                   MOVE CA-RES-ERR        TO N0032-SW-RESULT
+                   STRING "PE8C1900 RC=" E190-COD-RTN
+                          DELIMITED BY SIZE INTO N0032-DES-RESULT
+           END-EVALUATE.
+
+      ******************************************************************
+      *.PN                    WRITE-CO-OWNERS                          *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - POR CADA COPROPIETARIO INFORMADO EN N003-COOWNER, SE       *
+      *     GRABA SU PROPIA FILA DE DIRECCION MEDIANTE AC8C150S,       *
+      *     IGUAL QUE WRITE-CO-OWNERS EN AC1C0ROS. EL NUMERO DE        *
+      *     COPROPIETARIOS YA SE VALIDO EN VALIDATE-GOOD-EXTRACT.      *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - FOR EACH CO-OWNER INFORMED IN N003-COOWNER, ITS OWN        *
+      *     ADDRESS ROW IS STORED VIA AC8C150S, SAME AS                *
+      *     WRITE-CO-OWNERS IN AC1C0ROS. THE NUMBER OF CO-OWNERS WAS   *
+      *     ALREADY CHECKED IN VALIDATE-GOOD-EXTRACT.                  *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITE-CO-OWNERS.
+
+           PERFORM VARYING WN-IDX-COOWNER FROM 1 BY 1
+                   UNTIL WN-IDX-COOWNER > N003-NUM-COOWNERS
+                      OR N0032-SW-RESULT EQUAL CA-RES-ERR
+
+               INITIALIZE VA-ACEC150-01
+                          VA-ACEC000-01
+
+               MOVE N003-ENT                         TO E150-ENT
+               MOVE E110-NUM-GOOD                    TO E150-NUM-GOOD
+               MOVE WN-IDX-COOWNER                   TO E150-SEQ-OWNER
+               MOVE N003-CO-ADRCUS(WN-IDX-COOWNER)   TO E150-ADR-CUS
+               MOVE N003-CO-LOCALIT(WN-IDX-COOWNER)  TO E150-LOCALITY
+               MOVE N003-CO-TOWN(WN-IDX-COOWNER)     TO E150-TOWN
+               MOVE N003-CO-COUNTY(WN-IDX-COOWNER)   TO E150-COD-COUNTY
+               MOVE N003-CO-CODPOST(WN-IDX-COOWNER)  TO E150-COD-POST
+               MOVE N003-CO-COUNTRY(WN-IDX-COOWNER)  TO E150-COD-COUNTRY
+
+               CALL CA-AC8C150S   USING VA-ACEC150-01
+                                        VA-ACEC000-01
+                                        VA-QBEC999-01
+
+               IF  NOT E000-SW-RTN-OK
+                   MOVE CA-RES-ERR          TO N0032-SW-RESULT
+                   STRING "AC8C150S RC=" E000-SW-COD-RTN
+                          " ERR=" E000-ERRCOD
+                          DELIMITED BY SIZE INTO N0032-DES-RESULT
+               END-IF
+
+           END-PERFORM.

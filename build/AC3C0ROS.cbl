@@ -0,0 +1,404 @@
+      ******************************************************************
+      *A.PD.S
+      *     PROGRAMA BATCH
+      *     INFORME DE INVENTARIO DE BIENES RAICES POR ENTIDAD
+      *A.PD.E                                                          *
+      *                                                                *
+      *B.PD.S                                                          *
+      *     BATCH PROGRAM                                              *
+      *     REAL ESTATE COLLATERAL INVENTORY REPORT BY ENTITY          *
+      *B.PD.E                                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. AC3C0ROS.
+       AUTHOR.       ALNOVA TECHNOLOGIES CORPORATION
+       DATE-WRITTEN. 08-08-2026.
+      *
+      ******************************************************************
+      *A.OR.S                                                          *
+      *     LEE EL EXTRACTO SECUENCIAL DE BIENES RAICES (MISMO         *
+      *     FORMATO QUE LA PANTALLA A003, ACNC003 / N003-xxx) Y        *
+      *     GENERA UN LISTADO DE LOS BIENES ACTIVOS (N003-STATUS-GOOD  *
+      *     = ACTIVO) AGRUPADOS POR ENTIDAD (N003-ENT), CON NUMERO,    *
+      *     DESCRIPCION, ESTADO, IMPORTE Y HAIRCUT, MAS UN TOTAL DE    *
+      *     IMPORTE POR ENTIDAD Y UN TOTAL GENERAL.                    *
+      *     EL EXTRACTO SE ORDENA POR ENTIDAD (N003-ENT) ANTES DE LA   *
+      *     RUPTURA DE CONTROL, SIN ASUMIR UN ORDEN DE LLEGADA.        *
+      *                                                                *
+      *  FICHEROS / TABLAS / AREAS                                     *
+      *  -------------------------                                     *
+      *     NOMBRE        E/S             DESCRIPCION                  *
+      *    --------      -----  -----------------------------------    *
+      *    GOODEXT          E     EXTRACTO SECUENCIAL DE BIENES        *
+      *    GOODRPT          S     LISTADO DE INVENTARIO POR ENTIDAD    *
+      *A.OR.E                                                          *
+      *                                                                *
+      *B.OR.S                                                          *
+      *     READS THE SEQUENTIAL REAL ESTATE EXTRACT (SAME FORMAT AS   *
+      *     THE A003 SCREEN, ACNC003 / N003-xxx) AND PRODUCES A        *
+      *     LISTING OF THE ACTIVE GOODS (N003-STATUS-GOOD = ACTIVE)    *
+      *     GROUPED BY ENTITY (N003-ENT), WITH NUMBER, DESCRIPTION,    *
+      *     STATUS, AMOUNT AND HAIRCUT, PLUS AN AMOUNT SUBTOTAL PER    *
+      *     ENTITY AND A GRAND TOTAL.                                  *
+      *     THE EXTRACT IS SORTED BY ENTITY (N003-ENT) BEFORE THE      *
+      *     CONTROL BREAK, WITHOUT ASSUMING AN ARRIVAL ORDER.          *
+      *                                                                *
+      *    FILE / TABLES / AREAS                                       *
+      *  ------------------------                                      *
+      *      NAME         I/O             DESCRIPTION                  *
+      *    --------      -----  -----------------------------------    *
+      *    GOODEXT          I     SEQUENTIAL EXTRACT OF GOODS          *
+      *    GOODRPT          O     PER-ENTITY INVENTORY LISTING         *
+      *B.OR.E                                                          *
+      ******************************************************************
+      *                       MODIFICATIONS LOG                        *
+      ******************************************************************
+      *   CODE     AUTHOR     DATE     DESCRIPTION                     *
+      * ---------------------------------------------------------------*
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT GOOD-EXTRACT-RAW     ASSIGN TO "GOODEXT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE       ASSIGN TO "SRTWK01".
+
+           SELECT GOOD-EXTRACT-FILE    ASSIGN TO "GOODSRT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GOOD-REPORT-FILE     ASSIGN TO "GOODRPT"
+                                        ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *                        DATA DIVISION                           *
+      ******************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      ******************************************************************
+      *    EXTRACTO TAL CUAL LLEGA, SIN GARANTIA DE ORDEN POR ENTIDAD   *
+      *    EXTRACT AS RECEIVED, WITH NO GUARANTEE OF ENTITY ORDER       *
+      ******************************************************************
+       FD  GOOD-EXTRACT-RAW
+           RECORDING MODE IS F.
+
+       01  GOOD-EXTRACT-RAW-RECORD      PIC X(752).
+
+      ******************************************************************
+      *    FICHERO DE TRABAJO DEL SORT POR ENTIDAD (N003-ENT)           *
+      *    SORT WORK FILE, KEYED BY ENTITY (N003-ENT)                   *
+      ******************************************************************
+       SD  SORT-WORK-FILE.
+
+       01  SORT-RECORD.
+           05  FILLER                   PIC X(01).
+           05  SR-ENT                   PIC X(04).
+           05  FILLER                   PIC X(747).
+
+      ******************************************************************
+      *    EXTRACTO YA ORDENADO POR ENTIDAD, USADO POR EL RESTO DEL     *
+      *    PROGRAMA. EXTRACT ALREADY SORTED BY ENTITY, USED BY THE      *
+      *    REST OF THE PROGRAM.                                         *
+      ******************************************************************
+       FD  GOOD-EXTRACT-FILE
+           RECORDING MODE IS F.
+
+           COPY ACNC003.
+
+       FD  GOOD-REPORT-FILE
+           RECORDING MODE IS F.
+
+       01  REPORT-LINE                 PIC X(132).
+
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-SW-EOF                   PIC X(01)   VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+           05  WS-SW-FIRST-ENT             PIC X(01)   VALUE 'S'.
+               88  WS-FIRST-ENT                        VALUE 'S'.
+
+       01  WS-COUNTERS.
+           05  WS-CNT-READ                 PIC 9(07)   VALUE ZEROS.
+           05  WS-CNT-ACTIVE               PIC 9(07)   VALUE ZEROS.
+
+       01  WS-BREAK-FIELDS.
+           05  WS-PREV-ENT                 PIC X(04)   VALUE SPACES.
+           05  WS-TOTAL-AMT-ENT-EUR        PIC 9(13)V9(02) VALUE ZEROS.
+           05  WS-TOTAL-AMT-ENT-USD        PIC 9(13)V9(02) VALUE ZEROS.
+           05  WS-TOTAL-AMT-GRAND-EUR      PIC 9(15)V9(02) VALUE ZEROS.
+           05  WS-TOTAL-AMT-GRAND-USD      PIC 9(15)V9(02) VALUE ZEROS.
+
+       01  CA-CONSTANTS.
+           05  CA-STATUS-ACTIVE            PIC X(01)   VALUE 'A'.
+           05  CA-CUR-LOCAL                PIC X(03)   VALUE 'EUR'.
+           05  CA-CUR-USD                  PIC X(03)   VALUE 'USD'.
+
+       01  WS-PRINT-LINE                   PIC X(132).
+
+       01  WS-AMT-EDIT                     PIC Z(12)9,99.
+       01  WS-GRAND-EDIT                   PIC Z(14)9,99.
+       01  WS-HC-EDIT                      PIC ZZ9,99.
+       01  WS-NUM-EDIT                     PIC Z(9)9.
+
+      ******************************************************************
+      *                                                                *
+      *                      PROCEDURE DIVISION                        *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM SORT-EXTRACT-BY-ENTITY
+
+           PERFORM OPEN-FILES
+
+           PERFORM WRITE-REPORT-TITLE
+
+           PERFORM UNTIL WS-EOF
+               PERFORM READ-EXTRACT
+               IF NOT WS-EOF
+                   PERFORM PROCESS-ONE-GOOD
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-FIRST-ENT
+               PERFORM WRITE-ENTITY-TOTAL
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "AC3C0ROS - READ: "   WS-CNT-READ
+                   "  ACTIVE: "          WS-CNT-ACTIVE
+
+           GOBACK.
+
+      ******************************************************************
+      *.PN                    SORT-EXTRACT-BY-ENTITY                   *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - ORDENA EL EXTRACTO RECIBIDO (GOODEXT) POR ENTIDAD           *
+      *     (N003-ENT) EN UN FICHERO INTERMEDIO (GOODSRT) PARA QUE LA   *
+      *     RUPTURA DE CONTROL POR ENTIDAD EN PROCESS-ONE-GOOD SEA      *
+      *     CORRECTA, EN VEZ DE ASUMIR QUE EL EXTRACTO YA LLEGA         *
+      *     AGRUPADO.                                                  *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - SORTS THE RECEIVED EXTRACT (GOODEXT) BY ENTITY              *
+      *     (N003-ENT) INTO AN INTERMEDIATE FILE (GOODSRT) SO THE       *
+      *     ENTITY CONTROL BREAK IN PROCESS-ONE-GOOD IS CORRECT,        *
+      *     INSTEAD OF ASSUMING THE EXTRACT ARRIVES PRE-GROUPED.        *
+      *B.PR.E                                                          *
+      ******************************************************************
+       SORT-EXTRACT-BY-ENTITY.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-ENT
+               USING GOOD-EXTRACT-RAW
+               GIVING GOOD-EXTRACT-FILE.
+
+      ******************************************************************
+      *.PN                    OPEN-FILES                               *
+      ******************************************************************
+       OPEN-FILES.
+
+           OPEN INPUT  GOOD-EXTRACT-FILE
+           OPEN OUTPUT GOOD-REPORT-FILE.
+
+      ******************************************************************
+      *.PN                    CLOSE-FILES                              *
+      ******************************************************************
+       CLOSE-FILES.
+
+           CLOSE GOOD-EXTRACT-FILE
+                 GOOD-REPORT-FILE.
+
+      ******************************************************************
+      *.PN                    READ-EXTRACT                             *
+      ******************************************************************
+       READ-EXTRACT.
+
+           READ GOOD-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CNT-READ
+           END-READ.
+
+      ******************************************************************
+      *.PN                    PROCESS-ONE-GOOD                         *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - SE IGNORAN LOS BIENES NO ACTIVOS. AL CAMBIAR DE ENTIDAD    *
+      *     SE EMITE EL TOTAL DE LA ENTIDAD ANTERIOR.                  *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - NON-ACTIVE GOODS ARE SKIPPED. ON AN ENTITY CHANGE, THE     *
+      *     PRIOR ENTITY'S TOTAL IS EMITTED.                           *
+      *B.PR.E                                                          *
+      ******************************************************************
+       PROCESS-ONE-GOOD.
+
+           IF  N003-STATUS-GOOD NOT EQUAL CA-STATUS-ACTIVE
+               CONTINUE
+           ELSE
+
+               IF  WS-FIRST-ENT
+                   MOVE N003-ENT        TO WS-PREV-ENT
+                   MOVE 'N'            TO WS-SW-FIRST-ENT
+               ELSE
+                   IF  N003-ENT NOT EQUAL WS-PREV-ENT
+                       PERFORM WRITE-ENTITY-TOTAL
+                       MOVE N003-ENT   TO WS-PREV-ENT
+                   END-IF
+               END-IF
+
+               ADD 1 TO WS-CNT-ACTIVE
+
+               PERFORM WRITE-DETAIL-LINE
+
+               IF  N003-FCC-GOOD EQUAL CA-CUR-USD
+                   ADD N003-GOOD-AMT   TO WS-TOTAL-AMT-ENT-USD
+                   ADD N003-GOOD-AMT   TO WS-TOTAL-AMT-GRAND-USD
+               ELSE
+                   ADD N003-GOOD-AMT   TO WS-TOTAL-AMT-ENT-EUR
+                   ADD N003-GOOD-AMT   TO WS-TOTAL-AMT-GRAND-EUR
+               END-IF
+
+           END-IF.
+
+      ******************************************************************
+      *.PN                    WRITE-REPORT-TITLE                       *
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "REAL ESTATE COLLATERAL INVENTORY BY ENTITY"
+                  DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "ENT "      DELIMITED BY SIZE
+                  "GOOD NUM   " DELIMITED BY SIZE
+                  "DESCRIPTION                             "
+                                  DELIMITED BY SIZE
+                  "ST "       DELIMITED BY SIZE
+                  "AMOUNT          CUR " DELIMITED BY SIZE
+                  "HAIRCUT"   DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      ******************************************************************
+      *.PN                    WRITE-DETAIL-LINE                        *
+      ******************************************************************
+       WRITE-DETAIL-LINE.
+
+           MOVE N003-NUM-GOOD   TO WS-NUM-EDIT
+           MOVE N003-GOOD-AMT   TO WS-AMT-EDIT
+           MOVE N003-HAIRCUT    TO WS-HC-EDIT
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING N003-ENT          DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-NUM-EDIT        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-DES-GOOD      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-STATUS-GOOD   DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AMT-EDIT        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  N003-FCC-GOOD      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-HC-EDIT         DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      ******************************************************************
+      *.PN                    WRITE-ENTITY-TOTAL                       *
+      *                                                                *
+      *A.PR.S                                                          *
+      *   - EL TOTAL SE DESGLOSA POR MONEDA PARA NO MEZCLAR IMPORTES   *
+      *     DE DISTINTA MONEDA EN UNA MISMA CIFRA.                     *
+      *A.PR.E                                                          *
+      *                                                                *
+      *B.PR.S                                                          *
+      *   - THE TOTAL IS BROKEN OUT BY CURRENCY SO AMOUNTS IN           *
+      *     DIFFERENT CURRENCIES ARE NEVER ADDED INTO ONE FIGURE.       *
+      *B.PR.E                                                          *
+      ******************************************************************
+       WRITE-ENTITY-TOTAL.
+
+           IF  WS-TOTAL-AMT-ENT-EUR NOT EQUAL ZEROS
+               MOVE WS-TOTAL-AMT-ENT-EUR TO WS-AMT-EDIT
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "ENTITY " DELIMITED BY SIZE
+                      WS-PREV-ENT   DELIMITED BY SIZE
+                      " TOTAL EUR: " DELIMITED BY SIZE
+                      WS-AMT-EDIT   DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+               MOVE WS-PRINT-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+           IF  WS-TOTAL-AMT-ENT-USD NOT EQUAL ZEROS
+               MOVE WS-TOTAL-AMT-ENT-USD TO WS-AMT-EDIT
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "ENTITY " DELIMITED BY SIZE
+                      WS-PREV-ENT   DELIMITED BY SIZE
+                      " TOTAL USD: " DELIMITED BY SIZE
+                      WS-AMT-EDIT   DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+               MOVE WS-PRINT-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+           MOVE ZEROS TO WS-TOTAL-AMT-ENT-EUR
+           MOVE ZEROS TO WS-TOTAL-AMT-ENT-USD.
+
+      ******************************************************************
+      *.PN                    WRITE-GRAND-TOTAL                        *
+      ******************************************************************
+       WRITE-GRAND-TOTAL.
+
+           MOVE WS-TOTAL-AMT-GRAND-EUR TO WS-GRAND-EDIT
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "GRAND TOTAL EUR: " DELIMITED BY SIZE
+                  WS-GRAND-EDIT   DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-AMT-GRAND-USD TO WS-GRAND-EDIT
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "GRAND TOTAL USD: " DELIMITED BY SIZE
+                  WS-GRAND-EDIT   DELIMITED BY SIZE
+                  INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
